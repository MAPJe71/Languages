@@ -0,0 +1,12 @@
+       WRITE-RUN-LOG-ENTRY.
+      *> Caller moves RL-PROGRAM-ID/RL-START-DATE/RL-START-TIME at
+      *> the start of its run and RL-END-DATE/RL-END-TIME/
+      *> RL-RETURN-CODE just before this is performed, the same
+      *> OPEN EXTEND/fallback-to-OUTPUT idiom used by this shop's
+      *> other append-only logs (MIGRATE.LOG, Y2KLOG.TXT).
+           OPEN EXTEND RUN-LOG-FILE
+           IF WS-RUN-LOG-STATUS NOT = "00"
+              OPEN OUTPUT RUN-LOG-FILE
+           END-IF
+           WRITE RUN-LOG-RECORD
+           CLOSE RUN-LOG-FILE.
