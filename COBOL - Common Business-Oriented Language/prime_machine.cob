@@ -1,15 +1,15 @@
 *>******************************************************************************
-*>  prime_machine.cob is free software: you can redistribute it and/or 
-*>  modify it under the terms of the GNU Lesser General Public License as 
+*>  prime_machine.cob is free software: you can redistribute it and/or
+*>  modify it under the terms of the GNU Lesser General Public License as
 *>  published by the Free Software Foundation, either version 3 of the License,
 *>  or (at your option) any later version.
 *>
-*>  prime_machine.cob is distributed in the hope that it will be useful, 
-*>  but WITHOUT ANY WARRANTY; without even the implied warranty of 
+*>  prime_machine.cob is distributed in the hope that it will be useful,
+*>  but WITHOUT ANY WARRANTY; without even the implied warranty of
 *>  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.
 *>  See the GNU Lesser General Public License for more details.
 *>
-*>  You should have received a copy of the GNU Lesser General Public License 
+*>  You should have received a copy of the GNU Lesser General Public License
 *>  along with prime_machine.cob.
 *>  If not, see <http://www.gnu.org/licenses/>.
 *>******************************************************************************
@@ -27,7 +27,12 @@
 *>
 *> Tectonics:    cobc -x -free prime_machine.cob
 *>
-*> Usage:        ./prime_machine
+*> Usage:        ./prime_machine [B|I] [prime-limit] [reg0-ceiling] [ckpt-file]
+*>               arg1 - 'B' runs unattended (no SCREEN output), anything else
+*>                      (or omitted) runs interactively
+*>               arg2 - stop after this many primes are found (0 = unlimited)
+*>               arg3 - stop once REG0 reaches this ceiling (0 = unlimited)
+*>               arg4 - checkpoint file to resume from (default REGSTATE.DAT)
 *>
 *>******************************************************************************
 *> Date       Change description
@@ -38,6 +43,9 @@
 *>            reduce REG-SIZE to 36 for enabling use of OpenCOBOL/GnuCOBOL 1.1,
 *>            grouped ADD and SUBTRACT and added terminators (compiles with -W)
 *> 2017.10.16 License changed to GNU LGPL.
+*> 2026.08.08 Added a non-interactive batch mode, persisted discovered primes
+*>            to PRIMES.TXT, resumable checkpoint state, a register overflow
+*>            guard, and an iteration/throughput readout for long runs.
 *>
 *>******************************************************************************
 
@@ -49,8 +57,47 @@
  CONFIGURATION SECTION.
 *> REPOSITORY.
 
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT PRIME-FILE ASSIGN TO DYNAMIC WS-PRIME-FILENAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-PRIME-STATUS.
+
+     SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC WS-CHECKPOINT-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+     copy RUNLOGSL.
+
  DATA DIVISION.
 
+ FILE SECTION.
+*>
+*> Every REG0 value confirmed prime, one per line, in discovery order.
+*>
+ FD  PRIME-FILE.
+ 01  PRIME-RECORD                      PIC 9(36).
+
+*>
+*> Snapshot of REG0-REG9 taken whenever a prime is found (the point at
+*> which REG1-REG9 are all zero) so a long search can resume instead of
+*> restarting the whole state machine from REG0 = 1.
+*>
+ FD  CHECKPOINT-FILE.
+ 01  CHECKPOINT-RECORD.
+     03  CKPT-REG0                     PIC 9(36).
+     03  CKPT-REG1                     PIC 9(36).
+     03  CKPT-REG2                     PIC 9(36).
+     03  CKPT-REG3                     PIC 9(36).
+     03  CKPT-REG4                     PIC 9(36).
+     03  CKPT-REG5                     PIC 9(36).
+     03  CKPT-REG6                     PIC 9(36).
+     03  CKPT-REG7                     PIC 9(36).
+     03  CKPT-REG8                     PIC 9(36).
+     03  CKPT-REG9                     PIC 9(36).
+
+ copy RUNLOGFD.
+
  WORKING-STORAGE SECTION.
 *> registers
  78 REG-SIZE                           VALUE 36.
@@ -67,6 +114,37 @@
  01 REG8                               PIC 9(REG-SIZE).
  01 REG9                               PIC 9(REG-SIZE).
 
+*> batch mode / persistence / resume / overflow / progress
+ 01 WS-CMD-ARG                         PIC X(80) VALUE SPACES.
+ 01 WS-BATCH-MODE                      PIC X VALUE 'N'.
+    88 BATCH-MODE                      VALUE 'Y'.
+ 01 WS-PRIME-LIMIT                     PIC 9(8) VALUE ZEROS.
+ 01 WS-REG0-CEILING                    PIC 9(REG-SIZE) VALUE ZEROS.
+ 01 WS-PRIME-FILENAME                  PIC X(80) VALUE 'PRIMES.TXT'.
+ 01 WS-PRIME-STATUS                    PIC X(2) VALUE SPACES.
+ 01 WS-CHECKPOINT-NAME                 PIC X(80) VALUE 'REGSTATE.DAT'.
+ 01 WS-CHECKPOINT-STATUS               PIC X(2) VALUE SPACES.
+ 01 WS-PRIME-COUNT                     PIC 9(8) VALUE ZEROS.
+ 01 WS-ITERATION-COUNT                 PIC 9(9) VALUE ZEROS.
+ 01 WS-OVERFLOW-FLAG                   PIC X VALUE 'N'.
+    88 OVERFLOW-FOUND                  VALUE 'Y'.
+ 01 WS-OVERFLOW-THRESHOLD              PIC 9(REG-SIZE) VALUE ZEROS.
+ 01 WS-START-TIME                      PIC 9(8) VALUE ZEROS.
+ 01 WS-START-TIME-R REDEFINES WS-START-TIME.
+    03 WS-START-HH                     PIC 9(2).
+    03 WS-START-MM                     PIC 9(2).
+    03 WS-START-SS                     PIC 9(2).
+    03 WS-START-CS                     PIC 9(2).
+ 01 WS-NOW-TIME                        PIC 9(8) VALUE ZEROS.
+ 01 WS-NOW-TIME-R REDEFINES WS-NOW-TIME.
+    03 WS-NOW-HH                       PIC 9(2).
+    03 WS-NOW-MM                       PIC 9(2).
+    03 WS-NOW-SS                       PIC 9(2).
+    03 WS-NOW-CS                       PIC 9(2).
+ 01 WS-ELAPSED-SECONDS                 PIC 9(8) VALUE ZEROS.
+
+ copy RUNLOGWS.
+
 *> colors
  copy screenio.
 
@@ -141,6 +219,18 @@
               LINE 15 COLUMN START-COL-DATA
               FOREGROUND-COLOR COB-COLOR-GREEN.
 
+ 01 PROGRESS-SCREEN.
+    05 FILLER LINE 16 COLUMN START-COL-TITLE  VALUE "ITERATIONS:"
+              FOREGROUND-COLOR COB-COLOR-GREEN.
+    05 FILLER PIC Z(8)9 USING WS-ITERATION-COUNT
+              LINE 16 COLUMN START-COL-DATA
+              FOREGROUND-COLOR COB-COLOR-GREEN.
+    05 FILLER LINE 17 COLUMN START-COL-TITLE  VALUE "ELAPSED SEC:"
+              FOREGROUND-COLOR COB-COLOR-GREEN.
+    05 FILLER PIC Z(7)9 USING WS-ELAPSED-SECONDS
+              LINE 17 COLUMN START-COL-DATA
+              FOREGROUND-COLOR COB-COLOR-GREEN.
+
  01 PRIME-SCREEN.
     05 FILLER LINE 18 COLUMN START-COL-TITLE  VALUE "REG0:"
               FOREGROUND-COLOR COB-COLOR-GREEN.
@@ -159,12 +249,23 @@
  MAIN-PRIME SECTION.
 *>------------------------------------------------------------------------------
 
-    DISPLAY HEADER-SCREEN END-DISPLAY
+    PERFORM PARSE-COMMAND-ARGS
+    PERFORM INIT-REGISTERS
+    ACCEPT WS-START-TIME FROM TIME
+
+    IF BATCH-MODE
+       MOVE "PRIMEMCH" TO RL-PROGRAM-ID
+       ACCEPT RL-START-DATE FROM DATE YYYYMMDD
+       ACCEPT RL-START-TIME FROM TIME
+    END-IF
 
-*>  start value
-    MOVE 1 TO REG0
+    IF NOT BATCH-MODE
+       DISPLAY HEADER-SCREEN END-DISPLAY
+    END-IF
 
     PERFORM FOREVER
+       ADD 1 TO WS-ITERATION-COUNT
+
        EVALUATE TRUE
 *>        state 01
           WHEN (REG3 > ZEROES) AND (REG5 > ZEROES)
@@ -179,7 +280,7 @@
 *>        state 03
           WHEN (REG1 > ZEROES) AND (REG6 > ZEROES)
              ADD      1 TO   REG7             END-ADD
-             SUBTRACT 1 FROM REG1, REG6       END-SUBTRACT 
+             SUBTRACT 1 FROM REG1, REG6       END-SUBTRACT
 
 *>        state 04
           WHEN (REG0 > ZEROES) AND (REG7 > ZEROES)
@@ -235,7 +336,18 @@
              ADD      1 TO   REG2, REG4       END-ADD
        END-EVALUATE
 
-       DISPLAY REG-SCREEN END-DISPLAY
+       PERFORM CHECK-REGISTER-OVERFLOW
+       IF OVERFLOW-FOUND
+          EXIT PERFORM
+       END-IF
+
+       IF NOT BATCH-MODE
+          DISPLAY REG-SCREEN END-DISPLAY
+       END-IF
+
+       IF FUNCTION MOD(WS-ITERATION-COUNT, 10000) = 0
+          PERFORM REPORT-PROGRESS
+       END-IF
 
 *>     If the registers REG1 - REG9 are zeroes, then REG0 is a prime
        IF  REG1 = ZEROES
@@ -248,13 +360,189 @@
        AND REG8 = ZEROES
        AND REG9 = ZEROES
        THEN
-          DISPLAY PRIME-SCREEN END-DISPLAY
+          PERFORM RECORD-PRIME
+          IF NOT BATCH-MODE
+             DISPLAY PRIME-SCREEN END-DISPLAY
+          END-IF
+          ADD 1 TO WS-PRIME-COUNT
+          IF (WS-PRIME-LIMIT > ZEROES
+                AND WS-PRIME-COUNT >= WS-PRIME-LIMIT)
+             OR (WS-REG0-CEILING > ZEROES
+                AND REG0 >= WS-REG0-CEILING)
+             EXIT PERFORM
+          END-IF
        END-IF
     END-PERFORM
 
+    PERFORM REPORT-PROGRESS
+
+    IF BATCH-MODE
+       ACCEPT RL-END-DATE FROM DATE YYYYMMDD
+       ACCEPT RL-END-TIME FROM TIME
+       MOVE ZEROS TO RL-RETURN-CODE
+       IF OVERFLOW-FOUND
+          MOVE 16 TO RL-RETURN-CODE
+       END-IF
+       PERFORM WRITE-RUN-LOG-ENTRY
+    END-IF
+
+    IF OVERFLOW-FOUND
+       MOVE 16 TO RETURN-CODE
+    END-IF
+
     STOP RUN
 
     .
  MAIN-PRIME-EX.
     EXIT.
+
+*>------------------------------------------------------------------------------
+ PARSE-COMMAND-ARGS SECTION.
+*>------------------------------------------------------------------------------
+    DISPLAY 1 UPON ARGUMENT-NUMBER
+    ACCEPT WS-CMD-ARG FROM ARGUMENT-VALUE
+        ON EXCEPTION MOVE SPACES TO WS-CMD-ARG
+    END-ACCEPT
+    IF WS-CMD-ARG = 'B' OR WS-CMD-ARG = 'b'
+       MOVE 'Y' TO WS-BATCH-MODE
+    END-IF
+
+    DISPLAY 2 UPON ARGUMENT-NUMBER
+    ACCEPT WS-CMD-ARG FROM ARGUMENT-VALUE
+        ON EXCEPTION MOVE SPACES TO WS-CMD-ARG
+    END-ACCEPT
+    IF WS-CMD-ARG NOT = SPACES
+       MOVE FUNCTION NUMVAL(WS-CMD-ARG) TO WS-PRIME-LIMIT
+    END-IF
+
+    DISPLAY 3 UPON ARGUMENT-NUMBER
+    ACCEPT WS-CMD-ARG FROM ARGUMENT-VALUE
+        ON EXCEPTION MOVE SPACES TO WS-CMD-ARG
+    END-ACCEPT
+    IF WS-CMD-ARG NOT = SPACES
+       MOVE FUNCTION NUMVAL(WS-CMD-ARG) TO WS-REG0-CEILING
+    END-IF
+
+    DISPLAY 4 UPON ARGUMENT-NUMBER
+    ACCEPT WS-CMD-ARG FROM ARGUMENT-VALUE
+        ON EXCEPTION MOVE SPACES TO WS-CMD-ARG
+    END-ACCEPT
+    IF WS-CMD-ARG NOT = SPACES
+       MOVE WS-CMD-ARG TO WS-CHECKPOINT-NAME
+    END-IF
+
+    COMPUTE WS-OVERFLOW-THRESHOLD = 10 ** (REG-SIZE-M1 - 1)
+    .
+ PARSE-COMMAND-ARGS-EX.
+    EXIT.
+
+*>------------------------------------------------------------------------------
+ INIT-REGISTERS SECTION.
+*>------------------------------------------------------------------------------
+*>  Seed REG0-REG9 from a saved checkpoint when one exists, else start
+*>  the state machine fresh at REG0 = 1.
+    MOVE ZEROS TO REG0 REG1 REG2 REG3 REG4 REG5 REG6 REG7 REG8 REG9
+    OPEN INPUT CHECKPOINT-FILE
+    IF WS-CHECKPOINT-STATUS = "00"
+       READ CHECKPOINT-FILE
+          NOT AT END
+             MOVE CKPT-REG0 TO REG0
+             MOVE CKPT-REG1 TO REG1
+             MOVE CKPT-REG2 TO REG2
+             MOVE CKPT-REG3 TO REG3
+             MOVE CKPT-REG4 TO REG4
+             MOVE CKPT-REG5 TO REG5
+             MOVE CKPT-REG6 TO REG6
+             MOVE CKPT-REG7 TO REG7
+             MOVE CKPT-REG8 TO REG8
+             MOVE CKPT-REG9 TO REG9
+       END-READ
+       CLOSE CHECKPOINT-FILE
+    ELSE
+       MOVE 1 TO REG0
+    END-IF
+    .
+ INIT-REGISTERS-EX.
+    EXIT.
+
+*>------------------------------------------------------------------------------
+ CHECK-REGISTER-OVERFLOW SECTION.
+*>------------------------------------------------------------------------------
+*>  Halt with a warning once any register gets within a digit or two
+*>  of REG-SIZE, rather than let a silent ADD truncation corrupt the
+*>  state machine with a plausible-looking but wrong result.
+    IF REG0 >= WS-OVERFLOW-THRESHOLD OR REG1 >= WS-OVERFLOW-THRESHOLD
+    OR REG2 >= WS-OVERFLOW-THRESHOLD OR REG3 >= WS-OVERFLOW-THRESHOLD
+    OR REG4 >= WS-OVERFLOW-THRESHOLD OR REG5 >= WS-OVERFLOW-THRESHOLD
+    OR REG6 >= WS-OVERFLOW-THRESHOLD OR REG7 >= WS-OVERFLOW-THRESHOLD
+    OR REG8 >= WS-OVERFLOW-THRESHOLD OR REG9 >= WS-OVERFLOW-THRESHOLD
+       MOVE 'Y' TO WS-OVERFLOW-FLAG
+       DISPLAY 'PRIME-MACHINE: *** REGISTER OVERFLOW WARNING ***'
+       DISPLAY 'PRIME-MACHINE: A REGISTER NEARED THE ' REG-SIZE
+               '-DIGIT LIMIT - RUN HALTED'
+    END-IF
+    .
+ CHECK-REGISTER-OVERFLOW-EX.
+    EXIT.
+
+*>------------------------------------------------------------------------------
+ RECORD-PRIME SECTION.
+*>------------------------------------------------------------------------------
+*>  Every confirmed prime is written to PRIME-FILE as it is found, and
+*>  the clean all-other-registers-zero state is saved as the resume
+*>  checkpoint.
+    OPEN EXTEND PRIME-FILE
+    IF WS-PRIME-STATUS NOT = "00"
+       OPEN OUTPUT PRIME-FILE
+    END-IF
+    MOVE REG0 TO PRIME-RECORD
+    WRITE PRIME-RECORD
+    CLOSE PRIME-FILE
+
+    OPEN OUTPUT CHECKPOINT-FILE
+    MOVE REG0 TO CKPT-REG0
+    MOVE REG1 TO CKPT-REG1
+    MOVE REG2 TO CKPT-REG2
+    MOVE REG3 TO CKPT-REG3
+    MOVE REG4 TO CKPT-REG4
+    MOVE REG5 TO CKPT-REG5
+    MOVE REG6 TO CKPT-REG6
+    MOVE REG7 TO CKPT-REG7
+    MOVE REG8 TO CKPT-REG8
+    MOVE REG9 TO CKPT-REG9
+    WRITE CHECKPOINT-RECORD
+    CLOSE CHECKPOINT-FILE
+    .
+ RECORD-PRIME-EX.
+    EXIT.
+
+*>------------------------------------------------------------------------------
+ REPORT-PROGRESS SECTION.
+*>------------------------------------------------------------------------------
+*>  Iteration count and elapsed seconds since start, so a multi-hour
+*>  unattended run can be checked on instead of guessed at. Elapsed
+*>  time is wall-clock-of-day based and does not track a midnight
+*>  rollover.
+    ACCEPT WS-NOW-TIME FROM TIME
+    COMPUTE WS-ELAPSED-SECONDS =
+        ((WS-NOW-HH - WS-START-HH) * 3600)
+        + ((WS-NOW-MM - WS-START-MM) * 60)
+        + (WS-NOW-SS - WS-START-SS)
+        ON SIZE ERROR
+           MOVE ZEROS TO WS-ELAPSED-SECONDS
+    END-COMPUTE
+
+    IF BATCH-MODE
+       DISPLAY 'PRIME-MACHINE: ITERATIONS=' WS-ITERATION-COUNT
+               ' ELAPSED-SEC=' WS-ELAPSED-SECONDS
+               ' PRIMES=' WS-PRIME-COUNT
+    ELSE
+       DISPLAY PROGRESS-SCREEN END-DISPLAY
+    END-IF
+    .
+ REPORT-PROGRESS-EX.
+    EXIT.
+
+ copy RUNLOGPA.
+
  END PROGRAM prime_machine.
