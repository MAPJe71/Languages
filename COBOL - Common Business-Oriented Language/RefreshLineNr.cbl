@@ -9,14 +9,23 @@
  00070                                       
  00080                  
  00090 ENVIRONMENT DIVISION.
- 00100 INPUT-OUTPUT SECTION.     
- 00110 FILE-CONTROL.                   
- 00120        SELECT IN-FILE ASSIGN TO 'INPUT.COB'   
- 00130        ORGANIZATION IS LINE SEQUENTIAL.     
- 00140        SELECT OUT-FILE ASSIGN TO 'RENUM.COB'   
- 00150        ORGANIZATION IS LINE SEQUENTIAL.   
- 00160                
- 00170 DATA DIVISION.     
+ 00100 INPUT-OUTPUT SECTION.
+ 00110 FILE-CONTROL.
+ 00112*    IN-FILE/OUT-FILE names are run-time parameters (command
+ 00113*    line argument or environment variable override, see
+ 00114*    GET-RUN-PARMS) rather than fixed literals, so the batch
+ 00115*    window can run more than one renumbering job at once
+ 00116*    without the jobs overwriting each other's datasets.
+ 00120        SELECT IN-FILE ASSIGN TO DYNAMIC WS-IN-FILENAME
+ 00130        ORGANIZATION IS LINE SEQUENTIAL.
+ 00140        SELECT OUT-FILE ASSIGN TO DYNAMIC WS-OUT-FILENAME
+ 00150        ORGANIZATION IS LINE SEQUENTIAL.
+ 00152        SELECT XREF-FILE ASSIGN TO DYNAMIC WS-XREF-NAME
+ 00154        ORGANIZATION IS LINE SEQUENTIAL.
+ 00156        SELECT AUDIT-FILE ASSIGN TO DYNAMIC WS-AUDIT-NAME
+ 00158        ORGANIZATION IS LINE SEQUENTIAL.
+ 00160
+ 00170 DATA DIVISION.
  00180 FILE SECTION.    
  00190                         
  00200 FD IN-FILE.               
@@ -24,10 +33,14 @@
  00230        03 OLD-NUM  PIC 9(6).            
  00240        03 IN-CODE  PIC X(150).         
  00250                              
- 00260 FD OUT-FILE.      
- 00270 01 CODE-OUT        PIC X(91).    
- 00280                        
- 00290                         
+ 00260 FD OUT-FILE.
+ 00270 01 CODE-OUT        PIC X(91).
+ 00275 FD XREF-FILE.
+ 00277 01 XREF-LINE       PIC X(20).
+ 00278 FD AUDIT-FILE.
+ 00279 01 AUDIT-LINE      PIC X(100).
+ 00280
+ 00290
  00300 WORKING-STORAGE SECTION.   
  00310                           
  00320 01 EOF-FLAG	PIC X VALUE 'N'.  
@@ -38,25 +51,232 @@
  00370        03 W-NUM   PIC 9(6) VALUE ZEROS.    
  00380    03 W-CODE      PIC X(85) VALUE SPACES.  
  00390                            
- 00400 01 LINE-NUMBER    PIC 9(6) VALUE ZEROS.    
- 00403
+ 00400 01 LINE-NUMBER    PIC 9(6) VALUE ZEROS.
+ 00401 01 WS-XREF-REC.
+ 00402    03 WS-XREF-OLD PIC 9(6).
+ 00403    03 FILLER      PIC X VALUE SPACE.
+ 00404    03 WS-XREF-NEW PIC 9(6).
+ 00405    03 FILLER      PIC X(7) VALUE SPACES.
+ 00405 01 WS-AUDIT-REC.
+ 00405    03 WS-AUDIT-OLD  PIC 9(6).
+ 00405    03 FILLER        PIC X VALUE SPACE.
+ 00405    03 WS-AUDIT-NEW  PIC 9(6).
+ 00405    03 FILLER        PIC X VALUE SPACE.
+ 00405    03 WS-AUDIT-CODE PIC X(85).
+ 00406 01 LINE-START     PIC 9(6) VALUE ZEROS.
+ 00407 01 LINE-INCREMENT PIC 9(6) VALUE 10.
+ 00408 01 WS-CMD-ARG     PIC X(20) VALUE SPACES.
+ 00409 01 WS-TRUNC-COUNT PIC 9(6) VALUE ZEROS.
+ 00410 01 WS-READ-COUNT  PIC 9(6) VALUE ZEROS.
+ 00412 01 WS-WRITE-COUNT PIC 9(6) VALUE ZEROS.
+ 00413 01 WS-OLD-SEQ-COUNT PIC 9(6) VALUE ZEROS.
+ 00414 01 WS-NO-SEQ-COUNT  PIC 9(6) VALUE ZEROS.
+ 00415 01 WS-HAS-OLD-SEQ   PIC X VALUE 'N'.
+ 00416    88 HAS-OLD-SEQ          VALUE 'Y'.
+ 00417 01 WS-EFF-OLD-NUM   PIC 9(6) VALUE ZEROS.
+ 00418 01 WS-EFF-CODE      PIC X(156) VALUE SPACES.
+ 00419 01 WS-IN-FILENAME   PIC X(80) VALUE 'INPUT.COB'.
+ 00420 01 WS-OUT-FILENAME  PIC X(80) VALUE 'RENUM.COB'.
+ 00420 01 WS-XREF-NAME     PIC X(80) VALUE 'XREF.TXT'.
+ 00420 01 WS-AUDIT-NAME    PIC X(80) VALUE 'AUDIT.TXT'.
+ 00421 01 WS-WIDE-COUNT    PIC 9(6) VALUE ZEROS.
+ 00422 01 WS-READ-CHECKSUM  PIC 9(9) VALUE ZEROS.
+ 00423 01 WS-WRITE-CHECKSUM PIC 9(9) VALUE ZEROS.
+ 00424 01 WS-CS-TEXT        PIC X(85) VALUE SPACES.
+ 00425 01 WS-CS-IDX         PIC 9(3) VALUE ZEROS.
+ 00426 01 WS-RETURN-CODE    PIC 9(4) VALUE ZEROS.
+ 00411
  00407*****************************************************
- 00410                                      
- 00420 PROCEDURE DIVISION.                  
- 00430 MAIN-PARA.                   
- 00440        OPEN INPUT IN-FILE    
- 00450             OUTPUT OUT-FILE     
- 00460                               
- 00470        PERFORM UNTIL END-OF-FILE      
- 00480           ADD 10 TO LINE-NUMBER           
- 00490           READ IN-FILE 
- 00495              AT END MOVE 'Y' TO EOF-FLAG 
- 00500              NOT AT END             
- 00510                MOVE IN-CODE TO W-CODE        
- 00520                MOVE LINE-NUMBER TO W-NUM    
- 00530                WRITE CODE-OUT FROM W-RENUMBER-CODE  
- 00550           END-READ  
- 00570        END-PERFORM    
- 00580                       
- 00590        CLOSE IN-FILE OUT-FILE            
- 00600        STOP RUN.    
+ 00410
+ 00420 PROCEDURE DIVISION.
+ 00430 MAIN-PARA.
+ 00431        PERFORM GET-RUN-PARMS
+ 00445        MOVE LINE-START TO LINE-NUMBER
+ 00446
+ 00447        OPEN INPUT IN-FILE
+ 00448             OUTPUT OUT-FILE
+ 00449             OUTPUT XREF-FILE
+ 00449             OUTPUT AUDIT-FILE
+ 00460
+ 00470        PERFORM UNTIL END-OF-FILE
+ 00480           ADD LINE-INCREMENT TO LINE-NUMBER
+ 00490           READ IN-FILE
+ 00495              AT END MOVE 'Y' TO EOF-FLAG
+ 00500              NOT AT END
+ 00501                ADD 1 TO WS-READ-COUNT
+ 00502                PERFORM DETECT-OLD-SEQUENCE
+ 00504                PERFORM CHECK-COLUMN-WIDTH
+ 00505                IF WS-EFF-CODE(86:71) NOT = SPACES
+ 00506                   ADD 1 TO WS-TRUNC-COUNT
+ 00507                   DISPLAY 'RENUMBER-PROG: TRUNCATED LINE OLD# '
+ 00508                       WS-EFF-OLD-NUM
+ 00509                END-IF
+ 00510                MOVE WS-EFF-CODE(1:85) TO W-CODE
+ 00511                MOVE WS-EFF-CODE(1:85) TO WS-CS-TEXT
+ 00512                PERFORM ACCUMULATE-READ-CHECKSUM
+ 00520                MOVE LINE-NUMBER TO W-NUM
+ 00530                WRITE CODE-OUT FROM W-RENUMBER-CODE
+ 00531*               Take the write-side checksum from CODE-OUT itself,
+ 00531*               the record area that was actually written, rather
+ 00531*               than from W-CODE again - W-CODE never changes
+ 00531*               between the two checksums, so reusing it would
+ 00531*               make the "as written" total identical to the
+ 00531*               "as read" total even if the WRITE silently
+ 00531*               mangled the record.
+ 00531                MOVE CODE-OUT(7:85) TO WS-CS-TEXT
+ 00532                PERFORM ACCUMULATE-WRITE-CHECKSUM
+ 00535                MOVE WS-EFF-OLD-NUM TO WS-XREF-OLD
+ 00540                MOVE LINE-NUMBER TO WS-XREF-NEW
+ 00545                WRITE XREF-LINE FROM WS-XREF-REC
+ 00546                MOVE WS-EFF-OLD-NUM TO WS-AUDIT-OLD
+ 00547                MOVE LINE-NUMBER TO WS-AUDIT-NEW
+ 00548                MOVE W-CODE TO WS-AUDIT-CODE
+ 00549                WRITE AUDIT-LINE FROM WS-AUDIT-REC
+ 00551                ADD 1 TO WS-WRITE-COUNT
+ 00550           END-READ
+ 00570        END-PERFORM
+ 00580
+ 00590        CLOSE IN-FILE OUT-FILE XREF-FILE AUDIT-FILE
+ 00595        DISPLAY 'RENUMBER-PROG: TRUNCATED LINES: ' WS-TRUNC-COUNT
+ 00596        DISPLAY 'RENUMBER-PROG: RECORDS READ...: ' WS-READ-COUNT
+ 00597        DISPLAY 'RENUMBER-PROG: RECORDS WRITTEN: ' WS-WRITE-COUNT
+ 00598        MOVE ZEROS TO WS-RETURN-CODE
+ 00599        IF WS-READ-COUNT NOT = WS-WRITE-COUNT
+ 00599           DISPLAY 'RENUMBER-PROG: *** CONTROL TOTAL MISMATCH ***'
+ 00599           MOVE 16 TO WS-RETURN-CODE
+ 00599        END-IF
+ 00601        DISPLAY 'RENUMBER-PROG: OLD SEQ#..: ' WS-OLD-SEQ-COUNT
+ 00602        DISPLAY 'RENUMBER-PROG: NO SEQ#...: ' WS-NO-SEQ-COUNT
+ 00603        DISPLAY 'RENUMBER-PROG: OVER 80 COLS: ' WS-WIDE-COUNT
+ 00604        DISPLAY 'RENUMBER-PROG: READ CKSUM: ' WS-READ-CHECKSUM
+ 00605        DISPLAY 'RENUMBER-PROG: WRT CKSUM.: ' WS-WRITE-CHECKSUM
+ 00606        IF WS-READ-CHECKSUM NOT = WS-WRITE-CHECKSUM
+ 00607           DISPLAY 'RENUMBER-PROG: *** CHECKSUM MISMATCH ***'
+ 00608           MOVE 16 TO WS-RETURN-CODE
+ 00609        END-IF
+ 00611        MOVE WS-RETURN-CODE TO RETURN-CODE
+ 00600        STOP RUN.
+ 00620 GET-RUN-PARMS.
+ 00621*    Start value/increment stay positional argument 1/2 as
+ 00622*    before. The IN/OUT dataset names default from an
+ 00623*    environment-variable override (RNP_IN_FILE/RNP_OUT_FILE,
+ 00624*    set by the job that submits this run) and, failing that,
+ 00625*    may be supplied as positional arguments 3/4 - letting the
+ 00626*    batch window run two renumbering jobs concurrently against
+ 00627*    different members without one job's dataset colliding
+ 00628*    with the other's.
+ 00629        DISPLAY 1 UPON ARGUMENT-NUMBER
+ 00630        ACCEPT WS-CMD-ARG FROM ARGUMENT-VALUE
+ 00631            ON EXCEPTION MOVE SPACES TO WS-CMD-ARG
+ 00632        END-ACCEPT
+ 00633        IF WS-CMD-ARG NOT = SPACES
+ 00634           MOVE FUNCTION NUMVAL(WS-CMD-ARG) TO LINE-START
+ 00635        END-IF
+ 00636        DISPLAY 2 UPON ARGUMENT-NUMBER
+ 00637        ACCEPT WS-CMD-ARG FROM ARGUMENT-VALUE
+ 00638            ON EXCEPTION MOVE SPACES TO WS-CMD-ARG
+ 00639        END-ACCEPT
+ 00640        IF WS-CMD-ARG NOT = SPACES
+ 00641           MOVE FUNCTION NUMVAL(WS-CMD-ARG) TO LINE-INCREMENT
+ 00642        END-IF
+ 00643        ACCEPT WS-IN-FILENAME FROM ENVIRONMENT 'RNP_IN_FILE'
+ 00644            ON EXCEPTION CONTINUE
+ 00645        END-ACCEPT
+ 00645*       ACCEPT FROM ENVIRONMENT blanks the field when the
+ 00645*       variable is unset, so the default literal has to be
+ 00645*       restored explicitly here.
+ 00645        IF WS-IN-FILENAME = SPACES
+ 00645           MOVE 'INPUT.COB' TO WS-IN-FILENAME
+ 00645        END-IF
+ 00646        ACCEPT WS-OUT-FILENAME FROM ENVIRONMENT 'RNP_OUT_FILE'
+ 00647            ON EXCEPTION CONTINUE
+ 00648        END-ACCEPT
+ 00648        IF WS-OUT-FILENAME = SPACES
+ 00648           MOVE 'RENUM.COB' TO WS-OUT-FILENAME
+ 00648        END-IF
+ 00648        ACCEPT WS-XREF-NAME FROM ENVIRONMENT 'RNP_XREF_FILE'
+ 00648            ON EXCEPTION CONTINUE
+ 00648        END-ACCEPT
+ 00648        IF WS-XREF-NAME = SPACES
+ 00648           MOVE 'XREF.TXT' TO WS-XREF-NAME
+ 00648        END-IF
+ 00648        ACCEPT WS-AUDIT-NAME FROM ENVIRONMENT 'RNP_AUDIT_FILE'
+ 00648            ON EXCEPTION CONTINUE
+ 00648        END-ACCEPT
+ 00648        IF WS-AUDIT-NAME = SPACES
+ 00648           MOVE 'AUDIT.TXT' TO WS-AUDIT-NAME
+ 00648        END-IF
+ 00649        DISPLAY 3 UPON ARGUMENT-NUMBER
+ 00650        ACCEPT WS-CMD-ARG FROM ARGUMENT-VALUE
+ 00651            ON EXCEPTION MOVE SPACES TO WS-CMD-ARG
+ 00652        END-ACCEPT
+ 00653        IF WS-CMD-ARG NOT = SPACES
+ 00654           MOVE WS-CMD-ARG TO WS-IN-FILENAME
+ 00655        END-IF
+ 00656        DISPLAY 4 UPON ARGUMENT-NUMBER
+ 00657        ACCEPT WS-CMD-ARG FROM ARGUMENT-VALUE
+ 00658            ON EXCEPTION MOVE SPACES TO WS-CMD-ARG
+ 00659        END-ACCEPT
+ 00660        IF WS-CMD-ARG NOT = SPACES
+ 00661           MOVE WS-CMD-ARG TO WS-OUT-FILENAME
+ 00662        END-IF.
+ 00663
+ 00664 CHECK-COLUMN-WIDTH.
+ 00665*    Flag against the shop's 80-column card-image standard,
+ 00666*    independent of (and narrower than) the 85-column field
+ 00667*    width this program happens to renumber into. WS-EFF-CODE
+ 00667*    is addressed from effective column 1, which DETECT-OLD-
+ 00667*    SEQUENCE has already shifted six columns to the left of
+ 00667*    the real line whenever a genuine old sequence number was
+ 00667*    found, so column 81 of the real line has to be looked up
+ 00667*    six columns earlier in that case.
+ 00668     IF HAS-OLD-SEQ
+ 00668        IF WS-EFF-CODE(75:75) NOT = SPACES
+ 00669           ADD 1 TO WS-WIDE-COUNT
+ 00669        END-IF
+ 00669     ELSE
+ 00669        IF WS-EFF-CODE(81:75) NOT = SPACES
+ 00669           ADD 1 TO WS-WIDE-COUNT
+ 00669        END-IF
+ 00670     END-IF.
+ 00671
+ 00672 ACCUMULATE-READ-CHECKSUM.
+ 00673*    A running byte-value checksum over the code payload the
+ 00674*    record was read with, kept independently of the checksum
+ 00675*    taken on what actually got written, so a record dropped
+ 00676*    or altered between READ and WRITE surfaces even when the
+ 00677*    read/write record counts still happen to agree.
+ 00678     PERFORM VARYING WS-CS-IDX FROM 1 BY 1 UNTIL WS-CS-IDX > 85
+ 00679        COMPUTE WS-READ-CHECKSUM = FUNCTION MOD(
+ 00680             WS-READ-CHECKSUM + FUNCTION ORD(
+ 00681             WS-CS-TEXT(WS-CS-IDX:1)), 1000000000)
+ 00682     END-PERFORM.
+ 00683
+ 00684 ACCUMULATE-WRITE-CHECKSUM.
+ 00685     PERFORM VARYING WS-CS-IDX FROM 1 BY 1 UNTIL WS-CS-IDX > 85
+ 00686        COMPUTE WS-WRITE-CHECKSUM = FUNCTION MOD(
+ 00687             WS-WRITE-CHECKSUM + FUNCTION ORD(
+ 00688             WS-CS-TEXT(WS-CS-IDX:1)), 1000000000)
+ 00689     END-PERFORM.
+ 00690
+ 00610 DETECT-OLD-SEQUENCE.
+ 00611*    A genuine prior run of this program leaves a real six-digit
+ 00612*    OLD-NUM ahead of the code. Source that has never been
+ 00613*    through RENUMBER-PROG has ordinary code text in those same
+ 00614*    six columns instead, so treat OLD-NUM as data only when it
+ 00615*    actually is numeric - otherwise fold it back into the code
+ 00616*    rather than silently discarding six characters of it.
+ 00617        IF OLD-NUM IS NUMERIC
+ 00618           MOVE 'Y' TO WS-HAS-OLD-SEQ
+ 00618           ADD 1 TO WS-OLD-SEQ-COUNT
+ 00619           MOVE OLD-NUM TO WS-EFF-OLD-NUM
+ 00620           MOVE SPACES TO WS-EFF-CODE
+ 00621           MOVE IN-CODE TO WS-EFF-CODE
+ 00622        ELSE
+ 00623           MOVE 'N' TO WS-HAS-OLD-SEQ
+ 00623           ADD 1 TO WS-NO-SEQ-COUNT
+ 00624           MOVE ZEROS TO WS-EFF-OLD-NUM
+ 00625           MOVE SPACES TO WS-EFF-CODE
+ 00626           STRING OLD-NUM IN-CODE DELIMITED BY SIZE
+ 00627               INTO WS-EFF-CODE
+ 00628        END-IF.
