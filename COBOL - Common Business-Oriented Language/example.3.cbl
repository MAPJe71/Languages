@@ -10,7 +10,31 @@
        input-output section.
        file-control.
            select tran
-           assign to "tran.dat".
+           assign to dynamic w-tran-filename
+           organization is indexed
+           access mode is dynamic
+           record key is tran-key
+           file status is w-tran-status.
+
+           select trade-extract
+           assign to "TRADEEXT.DAT"
+           organization is line sequential.
+
+           select tran-except
+           assign to "TRANEXC.DAT"
+           organization is line sequential.
+
+           select checkpoint-file
+           assign to "CHKPOINT.DAT"
+           organization is line sequential
+           file status is w-checkpoint-status.
+
+           select window-ctl
+           assign to "WINDOW.CTL"
+           organization is line sequential
+           file status is w-window-ctl-status.
+
+           COPY RUNLOGSL.
 
        data division.
        file section.
@@ -18,10 +42,50 @@
            record contains 1024 characters.
 
        01  tran-post.
-           03  tran-key                   pic x(10).
+           03  tran-key.
+               05  tran-branch            pic x(04).
+               05  tran-seq               pic 9(06).
            03  tran-data.
                05  tran-trade-date        pic 9(06).
-               05  tran-amount            pic 9999V99.
+               05  tran-amount            pic S9999V99.
+
+      *
+      * Daily trade extract handed off by the upstream feed - one
+      * trade per line: key, trade date, amount.
+      *
+       fd  trade-extract.
+       01  extract-record.
+           03  ext-key                    pic x(10).
+           03  ext-trade-date             pic 9(06).
+           03  ext-amount                 pic S9999V99.
+
+      *
+      * Back-office review queue for trades outside the trade window.
+      *
+       fd  tran-except.
+       01  except-record.
+           03  exc-key                    pic x(10).
+           03  exc-trade-date             pic 9(06).
+           03  exc-amount                 pic S9999V99.
+           03  exc-reason                 pic x(20).
+
+      *
+      * Records the last TRAN-KEY successfully processed every
+      * CHECKPOINT-INTERVAL records, so a restart can skip forward.
+      *
+       fd  checkpoint-file.
+       01  checkpoint-record              pic x(10).
+
+      *
+      * Operations-maintained window boundaries - two 6-digit dates,
+      * begin date first, end-of-window date second.
+      *
+       fd  window-ctl.
+       01  window-ctl-record.
+           03  wc-begin-date               pic 9(06).
+           03  wc-eow-date                 pic 9(06).
+
+       COPY RUNLOGFD.
 
        working-storage section.
 
@@ -29,47 +93,178 @@
        01  w-eow-date                     pic 9(06) value 991231.
 
        01  i                              pic 9(8) binary.
-       01  x                              pic 9999V99.
+       01  x                              pic S9999V99.
+       01  w-extract-eof                  pic x value 'N'.
+           88  extract-eof                value 'Y'.
+
+       01  w-tran-count                   pic 9(8) value zeros.
+       01  w-tran-total                   pic S9(9)V99 value zeros.
+       01  w-dup-count                    pic 9(8) value zeros.
+
+       01  w-tran-status                  pic x(2) value spaces.
+       01  w-checkpoint-status            pic x(2) value spaces.
+       01  w-checkpoint-interval          pic 9(6) value 1000.
+       01  w-restart-key                  pic x(10) value spaces.
+       01  w-skipping                     pic x value 'N'.
+           88  skipping-to-restart-point  value 'Y'.
+       01  w-checkpoint-eof               pic x value 'N'.
+           88  checkpoint-eof             value 'Y'.
+
+       01  w-window-ctl-status            pic x(2) value spaces.
+
+      *
+      * Run-time override for the trade history dataset name, JCL-DD
+      * style, so more than one trade window can be run against its
+      * own tran file without colliding with another run's.
+      *
+       01  w-tran-filename                pic x(30) value "tran.dat".
+
+       COPY RUNLOGWS.
 
        procedure division.
 
       *
-      * Generate trade history file
+      * Load the day's trade extract into the trade history file
       *
        fill-it-up.
+           move "Y2KSMPL" to rl-program-id
+           accept rl-start-date from date yyyymmdd
+           accept rl-start-time from time
+           accept w-tran-filename from environment "Y2KSMPL_TRAN_FILE"
+               on exception continue
+           end-accept
+      *    accept from environment blanks the field when the
+      *    variable is unset, so the default literal has to be
+      *    restored explicitly here.
+           if w-tran-filename = spaces
+               move "tran.dat" to w-tran-filename
+           end-if
+           perform load-window-params.
+           open input trade-extract.
            open output tran.
-           move 1.12 to tran-amount.
-           move w-begin-date to tran-trade-date.
-	   move 1 to i.
-           perform 10 times
-             move i to tran-key
-             write tran-post
-             compute i = i + 1 
-             compute tran-trade-date = 
-                     function rem (tran-trade-date + 10000, 1000000)
-             compute tran-amount = tran-amount + 3.62
+           perform until extract-eof
+               read trade-extract
+                   at end move 'Y' to w-extract-eof
+                   not at end
+                       move ext-key        to tran-key
+                       move ext-trade-date to tran-trade-date
+                       move ext-amount     to tran-amount
+                       write tran-post
+                           invalid key
+                               add 1 to w-dup-count
+                               display "DUPLICATE TRAN KEY SKIPPED: "
+                                       tran-key
+                       end-write
+               end-read
            end-perform.
+           close trade-extract.
            close tran.
 
       *
       * Read and analyze trade history file
       *
            open input tran.
+           open output tran-except.
+           perform find-restart-point.
 
        read-tran-next.
            read tran next
                at end go to process-tran-x.
+           if skipping-to-restart-point
+               if tran-key = w-restart-key
+                   move 'N' to w-skipping
+               end-if
+               go to read-tran-next
+           end-if
+           add 1 to w-tran-count
+           add tran-amount to w-tran-total
+           if function mod (w-tran-count, w-checkpoint-interval) = 0
+               perform write-checkpoint
+           end-if
            display " "
            display "Tran #" tran-key " Amount=" tran-amount
            if tran-trade-date >= w-eow-date
-               display "Traded after  EOW: " tran-trade-date 
+               display "Traded after  EOW: " tran-trade-date
                        " at " tran-amount
+               move tran-key         to exc-key
+               move tran-trade-date  to exc-trade-date
+               move tran-amount      to exc-amount
+               move "AFTER EOW"      to exc-reason
+               write except-record
            end-if
            if tran-trade-date < 020704
-               display "Traded before ID2: " tran-trade-date 
+               display "Traded before ID2: " tran-trade-date
                        " at " tran-amount
+               move tran-key         to exc-key
+               move tran-trade-date  to exc-trade-date
+               move tran-amount      to exc-amount
+               move "BEFORE ID2"     to exc-reason
+               write except-record
            end-if
            go to read-tran-next.
 
        process-tran-x.
+           display " "
+           display "Control totals ------------------------------"
+           display "Records processed: " w-tran-count
+           display "Amount total.....: " w-tran-total
            close tran.
+           close tran-except.
+           accept rl-end-date from date yyyymmdd
+           accept rl-end-time from time
+           if w-dup-count > 0
+               move 4 to rl-return-code
+           else
+               move zeros to rl-return-code
+           end-if
+           perform write-run-log-entry.
+           stop run.
+
+      *
+      * Look for a checkpoint from a prior interrupted run - the last
+      * line of CHKPOINT.DAT is the most recently completed key.
+      *
+       find-restart-point.
+           open input checkpoint-file.
+           if w-checkpoint-status = "00"
+               perform until checkpoint-eof
+                   read checkpoint-file
+                       at end move 'Y' to w-checkpoint-eof
+                       not at end move checkpoint-record
+                                     to w-restart-key
+                   end-read
+               end-perform
+               close checkpoint-file
+               if w-restart-key not = spaces
+                   move 'Y' to w-skipping
+                   display "Resuming after checkpoint key: "
+                           w-restart-key
+               end-if
+           end-if.
+
+       write-checkpoint.
+           open extend checkpoint-file
+           if w-checkpoint-status not = "00"
+               open output checkpoint-file
+           end-if
+           move tran-key to checkpoint-record
+           write checkpoint-record
+           close checkpoint-file.
+
+      *
+      * Read the operations-maintained window boundaries, falling
+      * back to the working-storage defaults when WINDOW.CTL is
+      * not present for this run.
+      *
+       load-window-params.
+           open input window-ctl.
+           if w-window-ctl-status = "00"
+               read window-ctl
+                   not at end
+                       move wc-begin-date to w-begin-date
+                       move wc-eow-date   to w-eow-date
+               end-read
+               close window-ctl
+           end-if.
+
+       COPY RUNLOGPA.
