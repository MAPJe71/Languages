@@ -0,0 +1,7 @@
+      *> Shared run-log dataset - every batch utility appends one
+      *> entry here on exit, so an operator can see who ran, when,
+      *> and with what outcome from a single place instead of
+      *> hunting through each program's own log.
+           SELECT RUN-LOG-FILE ASSIGN TO DYNAMIC WS-RUN-LOG-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RUN-LOG-STATUS.
