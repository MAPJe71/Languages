@@ -0,0 +1,116 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    RUN-CTL.
+000030 AUTHOR.        TIMOTHY R P BROWN.
+000040
+000045******************************************************
+000050* Run-control driver for the source-intake pipeline  *
+000055* Chains LINE-NO-PROG, RENUMBER-PROG, and SECT-CHECK  *
+000060* as one job instead of three separately-submitted   *
+000065* steps, stopping at the first step that fails.       *
+000070******************************************************
+000080
+000090 ENVIRONMENT DIVISION.
+000100 CONFIGURATION SECTION.
+000110
+000120 DATA DIVISION.
+000130 WORKING-STORAGE SECTION.
+000140
+000150 01 WS-CMD-ARG        PIC X(80) VALUE SPACES.
+000160 01 WS-SRC-FILENAME   PIC X(80) VALUE SPACES.
+000170 01 WS-STAGE-FILENAME PIC X(80) VALUE 'STAGE1.COB'.
+000180 01 WS-FINAL-FILENAME PIC X(80) VALUE 'FINAL.COB'.
+000190 01 WS-CMD-LINE       PIC X(250) VALUE SPACES.
+000200 01 WS-STEP-RC        PIC S9(9) VALUE ZEROS.
+000210
+000220*****************************************************
+000230
+000240 PROCEDURE DIVISION.
+000250 MAIN-PARA.
+000260*    Required argument 1 is the raw source member to run through
+000270*    the pipeline. Argument 2, if given, overrides the name of
+000280*    the file the finished, validated member is left in.
+000290     DISPLAY 1 UPON ARGUMENT-NUMBER
+000300     ACCEPT WS-SRC-FILENAME FROM ARGUMENT-VALUE
+000310         ON EXCEPTION MOVE SPACES TO WS-SRC-FILENAME
+000320     END-ACCEPT
+000330     IF WS-SRC-FILENAME = SPACES
+000340        DISPLAY 'RUN-CTL: USAGE: RUN-CTL <SOURCE-FILE> '
+000350            '[FINAL-FILE]'
+000360        MOVE 16 TO RETURN-CODE
+000370        GO TO MAIN-PARA-EXIT
+000380     END-IF
+000390     DISPLAY 2 UPON ARGUMENT-NUMBER
+000400     ACCEPT WS-CMD-ARG FROM ARGUMENT-VALUE
+000410         ON EXCEPTION MOVE SPACES TO WS-CMD-ARG
+000420     END-ACCEPT
+000430     IF WS-CMD-ARG NOT = SPACES
+000440        MOVE WS-CMD-ARG TO WS-FINAL-FILENAME
+000450     END-IF
+000460
+000470     DISPLAY 'RUN-CTL: STEP 1 - ADDING LINE NUMBERS'
+000480     PERFORM RUN-LINE-NO-PROG
+000490     IF WS-STEP-RC NOT = ZERO
+000500        DISPLAY 'RUN-CTL: *** STEP 1 FAILED, RC=' WS-STEP-RC
+000510        MOVE WS-STEP-RC TO RETURN-CODE
+000520        GO TO MAIN-PARA-EXIT
+000530     END-IF
+000540
+000550     DISPLAY 'RUN-CTL: STEP 2 - RENUMBERING SOURCE'
+000560     PERFORM RUN-RENUMBER-PROG
+000570     IF WS-STEP-RC NOT = ZERO
+000580        DISPLAY 'RUN-CTL: *** STEP 2 FAILED, RC=' WS-STEP-RC
+000590        MOVE WS-STEP-RC TO RETURN-CODE
+000600        GO TO MAIN-PARA-EXIT
+000610     END-IF
+000620
+000630     DISPLAY 'RUN-CTL: STEP 3 - STRUCTURAL VALIDATION'
+000640     PERFORM RUN-SECT-CHECK
+000650     IF WS-STEP-RC NOT = ZERO
+000660        DISPLAY 'RUN-CTL: *** STEP 3 FAILED, RC=' WS-STEP-RC
+000670        MOVE WS-STEP-RC TO RETURN-CODE
+000680        GO TO MAIN-PARA-EXIT
+000690     END-IF
+000700
+000710     DISPLAY 'RUN-CTL: PIPELINE COMPLETE - '
+000720         FUNCTION TRIM(WS-FINAL-FILENAME)
+000730     MOVE ZERO TO RETURN-CODE
+000740
+000750 MAIN-PARA-EXIT.
+000760     STOP RUN.
+000770
+000780 RUN-LINE-NO-PROG.
+000790*    LINE-NO-PROG takes its IN/OUT dataset names from an
+000800*    environment-variable override, so the pipeline sets
+000810*    LNP_IN_FILE/LNP_OUT_FILE ahead of the call rather than
+000820*    needing a LINKAGE interface to it.
+000825     MOVE SPACES TO WS-CMD-LINE
+000830     STRING 'LNP_IN_FILE=' FUNCTION TRIM(WS-SRC-FILENAME)
+000840         ' LNP_OUT_FILE=' FUNCTION TRIM(WS-STAGE-FILENAME)
+000850         ' ./AddLineNr'
+000860         DELIMITED BY SIZE INTO WS-CMD-LINE
+000870     CALL 'SYSTEM' USING WS-CMD-LINE
+000875*    RETURN-CODE after CALL 'SYSTEM' holds the raw wait status,
+000877*    not the child's exit code, which sits in the high order
+000878*    byte - unpack it back out.
+000880     COMPUTE WS-STEP-RC = RETURN-CODE / 256.
+000890
+000900 RUN-RENUMBER-PROG.
+000910*    RENUMBER-PROG renumbers what LINE-NO-PROG just produced,
+000920*    leaving the pipeline's final, validated member behind.
+000925     MOVE SPACES TO WS-CMD-LINE
+000930     STRING 'RNP_IN_FILE=' FUNCTION TRIM(WS-STAGE-FILENAME)
+000940         ' RNP_OUT_FILE=' FUNCTION TRIM(WS-FINAL-FILENAME)
+000950         ' ./RefreshLineNr'
+000960         DELIMITED BY SIZE INTO WS-CMD-LINE
+000970     CALL 'SYSTEM' USING WS-CMD-LINE
+000980     COMPUTE WS-STEP-RC = RETURN-CODE / 256.
+000990
+001000 RUN-SECT-CHECK.
+001010*    SECT-CHECK already takes a single positional override for
+001020*    the member to inspect, so no environment variable is
+001030*    needed for this step.
+001035     MOVE SPACES TO WS-CMD-LINE
+001040     STRING './SectCheck ' FUNCTION TRIM(WS-FINAL-FILENAME)
+001050         DELIMITED BY SIZE INTO WS-CMD-LINE
+001060     CALL 'SYSTEM' USING WS-CMD-LINE
+001070     COMPUTE WS-STEP-RC = RETURN-CODE / 256.
