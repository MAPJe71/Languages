@@ -0,0 +1,13 @@
+       FD  RUN-LOG-FILE.
+       01  RUN-LOG-RECORD.
+           03  RL-PROGRAM-ID    PIC X(8).
+           03  FILLER           PIC X VALUE SPACE.
+           03  RL-START-DATE    PIC X(8).
+           03  FILLER           PIC X VALUE SPACE.
+           03  RL-START-TIME    PIC X(8).
+           03  FILLER           PIC X VALUE SPACE.
+           03  RL-END-DATE      PIC X(8).
+           03  FILLER           PIC X VALUE SPACE.
+           03  RL-END-TIME      PIC X(8).
+           03  FILLER           PIC X VALUE SPACE.
+           03  RL-RETURN-CODE   PIC 9(4).
