@@ -10,12 +10,14 @@
 000100                              
 000110 ENVIRONMENT DIVISION.              
 000120 INPUT-OUTPUT SECTION.              
-000130 FILE-CONTROL.                 
-000140     SELECT IN-FILE ASSIGN TO 'INPUT.TXT'     
-000150        ORGANIZATION IS LINE SEQUENTIAL.  
-000160     SELECT OUT-FILE ASSIGN TO 'OUTPUT.COB'      
-000170        ORGANIZATION IS LINE SEQUENTIAL. 
-000180 
+000130 FILE-CONTROL.
+000140     SELECT IN-FILE ASSIGN TO DYNAMIC WS-IN-FILENAME
+000150        ORGANIZATION IS LINE SEQUENTIAL.
+000160     SELECT OUT-FILE ASSIGN TO DYNAMIC WS-OUT-FILENAME
+000170        ORGANIZATION IS LINE SEQUENTIAL.
+000175     SELECT MANIFEST-FILE ASSIGN TO DYNAMIC WS-MANIFEST-NAME
+000176        ORGANIZATION IS LINE SEQUENTIAL.
+000180
 000185*****************************************************
 000187                    
 000190 DATA DIVISION.                     
@@ -26,10 +28,12 @@
 000240     03 CHAR-1       PIC X.     
 000250     03 CODE-LINE    PIC X(110).       
 000260                                
-000270 FD OUT-FILE.                 
-000280 01 LINE-CODE-OUT    PIC X(120).             
-000290                                                 
-000300                                            
+000270 FD OUT-FILE.
+000280 01 LINE-CODE-OUT    PIC X(120).
+000282 FD MANIFEST-FILE.
+000284 01 MANIFEST-LINE    PIC X(80).
+000290
+000300
 000310 WORKING-STORAGE SECTION.                  
 000320                                   
 000330 01 EOF-FLAG     PIC X VALUE 'N'.        
@@ -44,36 +48,249 @@
 000420     03 L-NUM-COM     PIC 9(6) VALUE ZEROS.     
 000430     03 L-COMMENT     PIC X(100) VALUE SPACES.  
 000440                       
-000450 01 LINE-NUMBER      PIC 9(6) VALUE ZEROS.     
-000460                     
-000470                            
+000450 01 LINE-NUMBER      PIC 9(6) VALUE ZEROS.
+000452
+000454 01 LINE-START       PIC 9(6) VALUE ZEROS.
+000456 01 LINE-INCREMENT   PIC 9(6) VALUE 10.
+000458 01 WS-CMD-ARG       PIC X(20) VALUE SPACES.
+000459 01 WS-OVERFLOW      PIC X VALUE 'N'.
+000460     88 LINE-NUMBER-OVERFLOW  VALUE 'Y'.
+000460 01 WS-BATCH-OVERFLOW PIC X VALUE 'N'.
+000460     88 BATCH-HAD-OVERFLOW    VALUE 'Y'.
+000461 01 WS-IN-FILENAME   PIC X(80) VALUE 'INPUT.TXT'.
+000462 01 WS-OUT-FILENAME  PIC X(80) VALUE 'OUTPUT.COB'.
+000463 01 WS-MANIFEST-NAME PIC X(80) VALUE SPACES.
+000464 01 WS-MEMBER-NAME   PIC X(64) VALUE SPACES.
+000465 01 WS-MANIFEST-EOF  PIC X VALUE 'N'.
+000466     88 MANIFEST-EOF        VALUE 'Y'.
+000467 01 WS-BATCH-MODE    PIC X VALUE 'N'.
+000468     88 BATCH-MODE          VALUE 'Y'.
+000469 01 WS-CODE-COUNT    PIC 9(6) VALUE ZEROS.
+000471 01 WS-COMMENT-COUNT PIC 9(6) VALUE ZEROS.
+000473 01 WS-TRUNC-COUNT   PIC 9(6) VALUE ZEROS.
+000474 01 WS-OLD-SEQ-COUNT PIC 9(6) VALUE ZEROS.
+000475 01 WS-SEQ-CHECK     PIC X(6).
+000476 01 WS-HAS-OLD-SEQ   PIC X VALUE 'N'.
+000477     88 HAS-OLD-SEQ         VALUE 'Y'.
+000478 01 WS-EFF-LINE.
+000479     03 WS-EFF-CHAR1  PIC X.
+000480     03 WS-EFF-CODE   PIC X(110).
+000481 01 WS-TRIM-LINE      PIC X(111) VALUE SPACES.
+000482 01 WS-IS-COMMENT     PIC X VALUE 'N'.
+000483     88 IS-COMMENT-LINE     VALUE 'Y'.
+000484 01 WS-FREE-FMT-COUNT PIC 9(6) VALUE ZEROS.
+000485 01 WS-WIDE-COUNT     PIC 9(6) VALUE ZEROS.
+000486 01 WS-CONTIN-COUNT   PIC 9(6) VALUE ZEROS.
+000472
 000480*****************************************************
 000490                              
 000500 PROCEDURE DIVISION.
 000510                                              
-000510 MAIN-PARA.                        
-000520     OPEN INPUT IN-FILE                
-000530          OUTPUT OUT-FILE
-000535        
-000540     PERFORM UNTIL END-OF-FILE              
-000550       ADD 10 TO LINE-NUMBER                
-000560       READ IN-FILE AT END    
-000570         MOVE 'Y' TO EOF-FLAG              
-000580       NOT AT END                   
-000590         IF     (CHAR-1 = '*')             
-000600                  OR (CHAR-1 = '/')             
-000610                  OR (CHAR-1 = '-') THEN        
-000620            MOVE LINE-CODE-IN TO L-COMMENT   
-000630            MOVE LINE-NUMBER TO L-NUM-COM   
-000640            WRITE LINE-CODE-OUT FROM NUMBER-COMMENT  
-000660         ELSE                                  
-000670            MOVE LINE-CODE-IN TO L-CODE                
-000680            MOVE LINE-NUMBER TO L-NUM-CODE         
-000690            WRITE LINE-CODE-OUT FROM NUMBER-CODE        
-000720         END-IF                                     
-000730       END-READ                                
-000740       INITIALIZE NUMBER-CODE NUMBER-COMMENT   
-000750     END-PERFORM                           
-000760                                        
-000770     CLOSE IN-FILE OUT-FILE             
-000780     STOP RUN.                           
+000510 MAIN-PARA.
+000511     DISPLAY 1 UPON ARGUMENT-NUMBER
+000512     ACCEPT WS-CMD-ARG FROM ARGUMENT-VALUE
+000513         ON EXCEPTION MOVE SPACES TO WS-CMD-ARG
+000514     END-ACCEPT
+000515     IF WS-CMD-ARG NOT = SPACES
+000516        MOVE FUNCTION NUMVAL(WS-CMD-ARG) TO LINE-START
+000517     END-IF
+000518     DISPLAY 2 UPON ARGUMENT-NUMBER
+000519     ACCEPT WS-CMD-ARG FROM ARGUMENT-VALUE
+000520         ON EXCEPTION MOVE SPACES TO WS-CMD-ARG
+000521     END-ACCEPT
+000522     IF WS-CMD-ARG NOT = SPACES
+000523        MOVE FUNCTION NUMVAL(WS-CMD-ARG) TO LINE-INCREMENT
+000524     END-IF
+000525     DISPLAY 3 UPON ARGUMENT-NUMBER
+000526     ACCEPT WS-MANIFEST-NAME FROM ARGUMENT-VALUE
+000527         ON EXCEPTION MOVE SPACES TO WS-MANIFEST-NAME
+000528     END-ACCEPT
+000529     IF WS-MANIFEST-NAME NOT = SPACES
+000530        MOVE 'Y' TO WS-BATCH-MODE
+000531     END-IF
+000532
+000531*    Single-member runs take their IN/OUT dataset names from an
+000531*    environment-variable override, JCL-DD style, when one is
+000531*    present - batch mode builds its own per-member names above
+000531*    and is left alone. ACCEPT FROM ENVIRONMENT blanks the
+000531*    receiving field when the variable is unset, so the default
+000531*    literal has to be restored explicitly rather than trusting
+000531*    the field to come back untouched.
+000531     IF NOT BATCH-MODE
+000531        ACCEPT WS-IN-FILENAME FROM ENVIRONMENT 'LNP_IN_FILE'
+000531            ON EXCEPTION CONTINUE
+000531        END-ACCEPT
+000531        IF WS-IN-FILENAME = SPACES
+000531           MOVE 'INPUT.TXT' TO WS-IN-FILENAME
+000531        END-IF
+000531        ACCEPT WS-OUT-FILENAME FROM ENVIRONMENT 'LNP_OUT_FILE'
+000531            ON EXCEPTION CONTINUE
+000531        END-ACCEPT
+000531        IF WS-OUT-FILENAME = SPACES
+000531           MOVE 'OUTPUT.COB' TO WS-OUT-FILENAME
+000531        END-IF
+000531     END-IF
+000532
+000533     IF BATCH-MODE
+000534        PERFORM BATCH-PARA
+000535     ELSE
+000536        PERFORM NUMBER-ONE-MEMBER
+000537     END-IF
+000538
+000539     MOVE ZERO TO RETURN-CODE
+000539     IF LINE-NUMBER-OVERFLOW OR BATCH-HAD-OVERFLOW
+000539        MOVE 16 TO RETURN-CODE
+000539     END-IF
+000539     STOP RUN.
+000540
+000800 BATCH-PARA.
+000801*    Numbers every member listed in the manifest file, one
+000802*    line per member name, to a matching <member>.COB output.
+000803     OPEN INPUT MANIFEST-FILE
+000804     PERFORM UNTIL MANIFEST-EOF
+000805        READ MANIFEST-FILE AT END
+000806           MOVE 'Y' TO WS-MANIFEST-EOF
+000807        NOT AT END
+000808           MOVE FUNCTION TRIM(MANIFEST-LINE) TO WS-MEMBER-NAME
+000809           IF WS-MEMBER-NAME NOT = SPACES
+000810              MOVE SPACES TO WS-IN-FILENAME
+000811              MOVE SPACES TO WS-OUT-FILENAME
+000812              STRING FUNCTION TRIM(WS-MEMBER-NAME) '.TXT'
+000813                 DELIMITED BY SIZE INTO WS-IN-FILENAME
+000814              STRING FUNCTION TRIM(WS-MEMBER-NAME) '.COB'
+000815                 DELIMITED BY SIZE INTO WS-OUT-FILENAME
+000816              MOVE 'N' TO WS-OVERFLOW
+000817              MOVE 'N' TO EOF-FLAG
+000818              PERFORM NUMBER-ONE-MEMBER
+000818              IF LINE-NUMBER-OVERFLOW
+000818                 MOVE 'Y' TO WS-BATCH-OVERFLOW
+000818              END-IF
+000819           END-IF
+000820        END-READ
+000821     END-PERFORM
+000822     CLOSE MANIFEST-FILE.
+000830
+000840 NUMBER-ONE-MEMBER.
+000850     MOVE LINE-START TO LINE-NUMBER
+000855     MOVE ZEROS TO WS-CODE-COUNT WS-COMMENT-COUNT WS-TRUNC-COUNT
+000856                   WS-OLD-SEQ-COUNT WS-FREE-FMT-COUNT
+000857                   WS-WIDE-COUNT WS-CONTIN-COUNT
+000860     OPEN INPUT IN-FILE
+000870          OUTPUT OUT-FILE
+000880
+000890     PERFORM UNTIL END-OF-FILE OR LINE-NUMBER-OVERFLOW
+000900       ADD LINE-INCREMENT TO LINE-NUMBER
+000901           ON SIZE ERROR
+000902              MOVE 'Y' TO WS-OVERFLOW
+000903              DISPLAY 'LINE-NO-PROG: LINE NUMBER OVERFLOW'
+000904       END-ADD
+000905       IF LINE-NUMBER-OVERFLOW
+000906          EXIT PERFORM
+000907       END-IF
+000910       READ IN-FILE AT END
+000920         MOVE 'Y' TO EOF-FLAG
+000930       NOT AT END
+000935         PERFORM DETECT-OLD-SEQUENCE
+000936         PERFORM DETECT-COMMENT-LINE
+000937         PERFORM CHECK-COLUMN-WIDTH
+000940         IF IS-COMMENT-LINE THEN
+000960            MOVE WS-EFF-LINE TO L-COMMENT
+000970            MOVE LINE-NUMBER TO L-NUM-COM
+000980            WRITE LINE-CODE-OUT FROM NUMBER-COMMENT
+000985            ADD 1 TO WS-COMMENT-COUNT
+000990         ELSE IF WS-EFF-CHAR1 = '-' THEN
+000995            PERFORM CHECK-CODE-TRUNCATION
+001000            MOVE WS-EFF-LINE TO L-CODE
+001010            MOVE LINE-NUMBER TO L-NUM-CODE
+001020            WRITE LINE-CODE-OUT FROM NUMBER-CODE
+001025            ADD 1 TO WS-CODE-COUNT
+001026            ADD 1 TO WS-CONTIN-COUNT
+001030         ELSE
+001035            PERFORM CHECK-CODE-TRUNCATION
+001040            MOVE WS-EFF-LINE TO L-CODE
+001050            MOVE LINE-NUMBER TO L-NUM-CODE
+001060            WRITE LINE-CODE-OUT FROM NUMBER-CODE
+001065            ADD 1 TO WS-CODE-COUNT
+001070         END-IF
+001080       END-READ
+001090       INITIALIZE NUMBER-CODE NUMBER-COMMENT
+001100     END-PERFORM
+001110
+001120     CLOSE IN-FILE OUT-FILE
+001125     DISPLAY 'LINE-NO-PROG SUMMARY: '
+001130         FUNCTION TRIM(WS-IN-FILENAME)
+001140     DISPLAY '  CODE LINES.....: ' WS-CODE-COUNT
+001150     DISPLAY '  COMMENT LINES..: ' WS-COMMENT-COUNT
+001155     DISPLAY '  TRUNCATED LINES: ' WS-TRUNC-COUNT
+001157     DISPLAY '  OLD SEQ NUMBERS: ' WS-OLD-SEQ-COUNT
+001158     DISPLAY '  FREE FMT CMTS..: ' WS-FREE-FMT-COUNT
+001159     DISPLAY '  OVER 80 COLS...: ' WS-WIDE-COUNT
+001159     DISPLAY '  CONTINUATIONS..: ' WS-CONTIN-COUNT
+001160     DISPLAY '  END SEQUENCE...: ' LINE-NUMBER.
+001170
+001175 DETECT-OLD-SEQUENCE.
+001176*    Some incoming source already carries a six-digit sequence
+001177*    number in columns 1-6 (e.g. "012345 exit-prog section.").
+001178*    Renumbering on top of that without stripping it first would
+001179*    leave the stale number stuck in the code text and shift
+001180*    everything else two columns further right than it should
+001181*    be, so detect it here and work off what is left once it is
+001182*    peeled away.
+001183     MOVE CHAR-1 TO WS-SEQ-CHECK(1:1)
+001184     MOVE CODE-LINE(1:5) TO WS-SEQ-CHECK(2:5)
+001185     IF WS-SEQ-CHECK IS NUMERIC
+001186        MOVE 'Y' TO WS-HAS-OLD-SEQ
+001187        ADD 1 TO WS-OLD-SEQ-COUNT
+001188        MOVE CODE-LINE(6:1) TO WS-EFF-CHAR1
+001189        MOVE CODE-LINE(7:104) TO WS-EFF-CODE
+001190     ELSE
+001191        MOVE 'N' TO WS-HAS-OLD-SEQ
+001192        MOVE CHAR-1 TO WS-EFF-CHAR1
+001193        MOVE CODE-LINE TO WS-EFF-CODE
+001194     END-IF.
+001195
+001196 DETECT-COMMENT-LINE.
+001197*    Classic fixed-format marks a comment with a single '*' or
+001198*    '/' in the indicator column. Free-format source (no
+001199*    indicator column reserved at all) instead marks a whole
+001200*    comment line with '*>', which can be indented like any
+001201*    other statement, so that check has to look past leading
+001202*    spaces rather than only at the first character.
+001203     MOVE SPACES TO WS-TRIM-LINE
+001204     MOVE FUNCTION TRIM(WS-EFF-LINE) TO WS-TRIM-LINE
+001205     IF WS-EFF-CHAR1 = '*' OR WS-EFF-CHAR1 = '/'
+001206        MOVE 'Y' TO WS-IS-COMMENT
+001207     ELSE IF WS-TRIM-LINE(1:2) = '*>'
+001208        MOVE 'Y' TO WS-IS-COMMENT
+001209        ADD 1 TO WS-FREE-FMT-COUNT
+001210     ELSE
+001211        MOVE 'N' TO WS-IS-COMMENT
+001212     END-IF.
+001213
+001200 CHECK-CODE-TRUNCATION.
+001210*    WS-EFF-CODE is wider than L-CODE - flag any line that would
+001220*    lose characters past column 100 when it is moved.
+001230     IF WS-EFF-CODE(100:11) NOT = SPACES
+001240        ADD 1 TO WS-TRUNC-COUNT
+001250        DISPLAY 'LINE-NO-PROG: TRUNCATED SOURCE LINE AT SEQ '
+001260            LINE-NUMBER
+001270     END-IF.
+001280
+001290 CHECK-COLUMN-WIDTH.
+001300*    Flag against the shop's 80-column card-image standard -
+001310*    independent of CHECK-CODE-TRUNCATION above, which only
+001320*    guards the wider 100-column field this program numbers
+001330*    into. WS-EFF-LINE is addressed from effective column 1,
+001332*    which DETECT-OLD-SEQUENCE has already shifted six columns
+001334*    to the left of the real line whenever a prior sequence
+001336*    number was stripped off, so column 81 of the real line has
+001338*    to be looked up six columns earlier in that case.
+001340     IF HAS-OLD-SEQ
+001342        IF WS-EFF-LINE(75:30) NOT = SPACES
+001344           ADD 1 TO WS-WIDE-COUNT
+001346        END-IF
+001348     ELSE
+001350        IF WS-EFF-LINE(81:30) NOT = SPACES
+001352           ADD 1 TO WS-WIDE-COUNT
+001354        END-IF
+001356     END-IF.
