@@ -13,49 +13,211 @@
 000130 FILE-CONTROL.
 000140     SELECT WORK-FILE
 000150     ACCESS MODE IS SEQUENTIAL
-000160     ASSIGN TO WFILE-NAME.
-000170
-000180 DATA DIVISION.
-000190 FILE SECTION.
-000200 FD  WORK-FILE
-000210     LABEL RECORDS ARE STANDARD
-000220     RECORDING MODE IS V
-000230     BLOCK CONTAINS 0 RECORDS.
-000240 01  WORK-RECORD              PIC X(80).
-000250
-000260 WORKING-STORAGE SECTION.
-000270* Non-standard nonnumeric literal continuation.
-000280 01  MSG                      PIC X(80) VALUE 'SAMPPROG -
-000290-     'FILE WRITTEN - JUST A TEST'.
-000300* Sync clauses are moved down.
-000310 01  SYNC-GROUP               SYNC.
-000320     03 WFILE-NAME            PIC X(30) VALUE "file.out".
-000330     03 NUM-FIELD             PIC 9(4) COMP.
-000340* Reserved words like TRANSACTION are renamed.
-000350 01  RES-WORDS.
-000360     03 SORT-STATUS           PIC 9(2).
-000370     03 TRANSACTION           PIC X(10) VALUE 'trn-id-1'.
-000380     03 SUFFIX                PIC X.
-000390 01  CDATE                    PIC X(8).
-000400 01  CTIME                    PIC X(8).
-000410     EJECT
-000420*
-000430****************************************************************
-000440*
-000450 PROCEDURE DIVISION.
-000460 INIT-DATE.
-000470     OPEN OUTPUT WORK-FILE.
-000480* Exhibit statement is converted to DISPLAY
-000490     EXHIBIT NAMED TRANSACTION.
-000500     MOVE ALL "A" TO WORK-RECORD.
-000510* Mnemonic advances are propagated
-000520     WRITE WORK-RECORD AFTER ADVANCING ADVANCE-1.
-000530     CLOSE WORK-FILE.
-000540     DISPLAY MSG.
-000550* CURRENT-DATE and TIME-OF-DAY special registers
-000560* are computed from the system functions.
-000570     MOVE CURRENT-DATE TO CDATE.
-000580     MOVE TIME-OF-DAY TO CTIME.
-000590     DISPLAY " Date: " CDATE
-000600             " Time: " CTIME.
-000610     GOBACK.
\ No newline at end of file
+000160     ASSIGN TO DYNAMIC WFILE-NAME.
+000162
+000164     SELECT SORT-WORK-FILE ASSIGN TO "SRTWORK".
+000166     SELECT SORTED-FILE ASSIGN TO "WORK.SRT"
+000167     ORGANIZATION IS LINE SEQUENTIAL.
+000168     SELECT LEGACY-FILE ASSIGN TO "LEGACY.DAT"
+000169     ORGANIZATION IS LINE SEQUENTIAL
+000170     FILE STATUS IS WS-LEGACY-STATUS.
+000171     SELECT MIGLOG-FILE ASSIGN TO "MIGRATE.LOG"
+000172     ORGANIZATION IS LINE SEQUENTIAL
+000173     FILE STATUS IS WS-MIGLOG-STATUS.
+000174     COPY RUNLOGSL.
+000180
+000190 DATA DIVISION.
+000200 FILE SECTION.
+000210 FD  WORK-FILE
+000220     LABEL RECORDS ARE STANDARD
+000230     RECORDING MODE IS V
+000240     BLOCK CONTAINS 0 RECORDS.
+000250 01  WORK-RECORD              PIC X(80).
+000252
+000254 SD  SORT-WORK-FILE.
+000256 01  SORT-WORK-RECORD         PIC X(80).
+000258
+000260 FD  SORTED-FILE.
+000262 01  SORTED-RECORD            PIC X(80).
+000264
+000266 FD  LEGACY-FILE.
+000268 01  LEGACY-RECORD            PIC X(80).
+000270
+000272 FD  MIGLOG-FILE.
+000274 01  MIGLOG-RECORD.
+000276     03  MIGLOG-PROGRAM        PIC X(8).
+000278     03  FILLER                PIC X VALUE SPACE.
+000280     03  MIGLOG-DATE           PIC X(8).
+000282     03  FILLER                PIC X VALUE SPACE.
+000284     03  MIGLOG-TIME           PIC X(8).
+000286
+000288 COPY RUNLOGFD.
+000290
+000300 WORKING-STORAGE SECTION.
+000310* Non-standard nonnumeric literal continuation.
+000320 01  MSG                      PIC X(80) VALUE 'SAMPPROG -
+000330-     'FILE WRITTEN - JUST A TEST'.
+000340* Sync clauses are moved down.
+000350 01  SYNC-GROUP               SYNC.
+000360     03 WFILE-NAME            PIC X(30) VALUE "file.out".
+000370     03 NUM-FIELD             PIC 9(4) COMP.
+000380* Reserved words like TRANSACTION are renamed.
+000390 01  RES-WORDS.
+000400     03 SORT-STATUS           PIC 9(2).
+000410     03 TRANSACTION           PIC X(10) VALUE 'trn-id-1'.
+000420     03 SUFFIX                PIC X.
+000430 01  CDATE                    PIC X(8).
+000440 01  CTIME                    PIC X(8).
+000450 01  WS-CMD-ARG               PIC X(10) VALUE SPACES.
+000460 01  WS-LEGACY-STATUS         PIC X(2) VALUE SPACES.
+000470 01  WS-MIGLOG-STATUS         PIC X(2) VALUE SPACES.
+000480 01  WS-LEGACY-EOF            PIC X VALUE 'N'.
+000490     88 LEGACY-EOF            VALUE 'Y'.
+000500 01  WS-WORK-EOF              PIC X VALUE 'N'.
+000510     88 WORK-EOF              VALUE 'Y'.
+000520 01  WS-COMPARE-COUNT         PIC 9(6) VALUE ZEROS.
+000530 01  WS-MISMATCH-COUNT        PIC 9(6) VALUE ZEROS.
+000540 01  WS-RECORD-LENGTH         PIC 9(6) VALUE ZEROS.
+000542 COPY RUNLOGWS.
+000550     EJECT
+000560*
+000570****************************************************************
+000580*
+000590 PROCEDURE DIVISION.
+000600 INIT-DATE.
+000602*    Capture the run timestamp up front - it seeds the per-run
+000604*    TRANSACTION tag below and is logged again at the end.
+000606     ACCEPT CDATE FROM DATE YYYYMMDD.
+000608     ACCEPT CTIME FROM TIME.
+000609     MOVE "SAMPROG"  TO RL-PROGRAM-ID
+000609     MOVE CDATE      TO RL-START-DATE
+000609     MOVE CTIME      TO RL-START-TIME
+000610     PERFORM BUILD-TRANSACTION-TAG.
+000612*    WFILE-NAME keeps its "file.out" default but takes a
+000614*    run-time override, JCL-DD style, so two migration runs
+000616*    don't clobber one another's output. ACCEPT FROM
+000617*    ENVIRONMENT blanks the field when the variable is unset,
+000617*    so the default literal has to be restored explicitly.
+000618     ACCEPT WFILE-NAME FROM ENVIRONMENT "SAMPROG_WFILE"
+000619         ON EXCEPTION CONTINUE
+000619     END-ACCEPT
+000619     IF WFILE-NAME = SPACES
+000619        MOVE "file.out" TO WFILE-NAME
+000619     END-IF
+000620     OPEN OUTPUT WORK-FILE.
+000630* Exhibit statement is converted to DISPLAY
+000640     EXHIBIT NAMED TRANSACTION.
+000650     MOVE ALL "A" TO WORK-RECORD.
+000660* Mnemonic advances are propagated
+000670     WRITE WORK-RECORD AFTER ADVANCING ADVANCE-1.
+000680     CLOSE WORK-FILE.
+000690     DISPLAY MSG.
+000700* CURRENT-DATE and TIME-OF-DAY special registers
+000710* are computed from the system functions.
+000720     DISPLAY " Date: " CDATE
+000730             " Time: " CTIME.
+000740     PERFORM REPORT-FILE-SIZING.
+000750     PERFORM SORT-WORK-RECORDS.
+000760     PERFORM VERIFY-RECORD-LAYOUT.
+000770     PERFORM LOG-MIGRATION-RUN.
+000772     ACCEPT RL-END-DATE FROM DATE YYYYMMDD.
+000774     ACCEPT RL-END-TIME FROM TIME.
+000776     MOVE ZEROS TO RL-RETURN-CODE
+000777     IF SORT-STATUS NOT = ZERO
+000778        MOVE 16 TO RL-RETURN-CODE
+000779     END-IF.
+000778     PERFORM WRITE-RUN-LOG-ENTRY.
+000780     GOBACK.
+000790
+000800 BUILD-TRANSACTION-TAG.
+000802*    A run-time tag beats the fixed demo literal - accept an
+000804*    override on the command line, else derive one from the
+000806*    run timestamp so each run gets a distinct value.
+000808     DISPLAY 1 UPON ARGUMENT-NUMBER
+000810     ACCEPT WS-CMD-ARG FROM ARGUMENT-VALUE
+000812         ON EXCEPTION MOVE SPACES TO WS-CMD-ARG
+000814     END-ACCEPT
+000816     IF WS-CMD-ARG NOT = SPACES
+000818        MOVE WS-CMD-ARG TO TRANSACTION
+000820     ELSE
+000822        STRING 'T' CDATE(3:6) CTIME(1:3)
+000824            DELIMITED BY SIZE INTO TRANSACTION
+000826     END-IF.
+000830
+000840 REPORT-FILE-SIZING.
+000842*    BLOCK CONTAINS 0 leaves GnuCOBOL free to pick the block
+000844*    size, so report what we can measure directly - the record
+000846*    length actually being written.
+000848     MOVE FUNCTION BYTE-LENGTH(WORK-RECORD) TO WS-RECORD-LENGTH
+000850     DISPLAY 'SAMPROG: WORK-FILE RECORD SIZE: '
+000852             WS-RECORD-LENGTH
+000854     DISPLAY 'SAMPROG: WORK-FILE BLOCK SIZE..: SYSTEM-MANAGED'.
+000860
+000870 SORT-WORK-RECORDS.
+000872*    Wires up the SORT step the migrated OSVS batch suite
+000874*    relies on, and fails loudly on a bad sort instead of
+000876*    leaving SORT-STATUS dead and unchecked.
+000878     SORT SORT-WORK-FILE ON ASCENDING KEY SORT-WORK-RECORD
+000880         USING WORK-FILE
+000882         GIVING SORTED-FILE
+000884     MOVE SORT-RETURN TO SORT-STATUS
+000886     IF SORT-STATUS NOT = ZERO
+000888        DISPLAY 'SAMPROG: *** SORT FAILED - STATUS '
+000890                SORT-STATUS ' ***'
+000891        MOVE 16 TO RETURN-CODE
+000892     END-IF.
+000900
+000910 VERIFY-RECORD-LAYOUT.
+000912*    Sign-off check - when a pre-migration copy is staged as
+000914*    LEGACY.DAT, compare it record-for-record against the
+000916*    post-migration WORK-FILE instead of just trusting a
+000918*    clean compile and run.
+000920     MOVE ZEROS TO WS-COMPARE-COUNT WS-MISMATCH-COUNT
+000922     OPEN INPUT LEGACY-FILE
+000924     IF WS-LEGACY-STATUS NOT = "00"
+000926        DISPLAY 'SAMPROG: NO LEGACY.DAT - LAYOUT CHECK SKIPPED'
+000928     ELSE
+000930        OPEN INPUT WORK-FILE
+000932        MOVE 'N' TO WS-LEGACY-EOF
+000934        MOVE 'N' TO WS-WORK-EOF
+000936        PERFORM UNTIL LEGACY-EOF OR WORK-EOF
+000938           READ LEGACY-FILE
+000940              AT END MOVE 'Y' TO WS-LEGACY-EOF
+000942           END-READ
+000944           IF NOT LEGACY-EOF
+000946              READ WORK-FILE
+000948                 AT END MOVE 'Y' TO WS-WORK-EOF
+000950              END-READ
+000952           END-IF
+000954           IF NOT LEGACY-EOF AND NOT WORK-EOF
+000956              ADD 1 TO WS-COMPARE-COUNT
+000958              IF LEGACY-RECORD NOT = WORK-RECORD
+000960                 ADD 1 TO WS-MISMATCH-COUNT
+000962                 DISPLAY 'SAMPROG: LAYOUT MISMATCH AT REC '
+000964                         WS-COMPARE-COUNT
+000966              END-IF
+000968           END-IF
+000970        END-PERFORM
+000972        CLOSE WORK-FILE
+000974        DISPLAY 'SAMPROG: RECORDS COMPARED..: '
+000976                WS-COMPARE-COUNT
+000978        DISPLAY 'SAMPROG: LAYOUT MISMATCHES.: '
+000980                WS-MISMATCH-COUNT
+000982     END-IF
+000984     CLOSE LEGACY-FILE.
+000990
+001000 LOG-MIGRATION-RUN.
+001002*    Appends this run's CDATE/CTIME to a persistent audit
+001004*    trail, since console output scrolls away once the run
+001006*    ends.
+001008     OPEN EXTEND MIGLOG-FILE
+001010     IF WS-MIGLOG-STATUS NOT = "00"
+001012        OPEN OUTPUT MIGLOG-FILE
+001014     END-IF
+001016     MOVE 'SAMPROG' TO MIGLOG-PROGRAM
+001018     MOVE CDATE TO MIGLOG-DATE
+001020     MOVE CTIME TO MIGLOG-TIME
+001022     WRITE MIGLOG-RECORD
+001024     CLOSE MIGLOG-FILE.
+001026
+001028 COPY RUNLOGPA.
