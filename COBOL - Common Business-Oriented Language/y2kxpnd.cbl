@@ -4,14 +4,145 @@
        identification division.
        program-id. Y2KXPND.
 
+       environment division.
+       input-output section.
+       file-control.
+           select y2k-log-file
+           assign to "Y2KLOG.TXT"
+           organization is line sequential
+           file status is ws-log-status.
+
        data division.
+       file section.
+      *
+      * Optional call-level audit trail - one line per logged CALL
+      * showing the raw input, the pivot used, and the windowed
+      * output, so a bad downstream date can be traced back to the
+      * CALL that produced it.
+      *
+       fd  y2k-log-file.
+       01  y2k-log-record.
+           03  log-input           pic 9(8).
+           03  filler              pic x value space.
+           03  log-pivot           pic 9(6).
+           03  filler              pic x value space.
+           03  log-output          pic 9(8).
+           03  filler              pic x value space.
+           03  log-status          pic x(2).
+
+       working-storage section.
+       01 ws-pivot-boundary   pic 9(6) value 600101.
+       01 ws-log-status       pic x(2) value spaces.
+
+       01 ws-date-6           pic 9(6).
+       01 ws-date-6r redefines ws-date-6.
+           03 ws-yy           pic 9(2).
+           03 ws-mm           pic 9(2).
+           03 ws-dd           pic 9(2).
+
+       01 ws-cmp-date         pic 9(6).
+       01 ws-cmp-yy           pic 9(2).
+       01 ws-orig-date        pic 9(8).
+
        linkage section.
-       01 arg-date pic 9(8).
+       01 arg-date            pic 9(8).
+       01 arg-pivot-year      pic 9(6).
+       01 arg-original-date   pic 9(8).
+       01 arg-status          pic x(2).
+       01 arg-fiscal-month    pic 9(2).
+       01 arg-log-switch      pic x.
+
+       procedure division using arg-date,
+                                 by reference optional arg-pivot-year,
+                                 by reference optional
+                                    arg-original-date,
+                                 by reference optional arg-status,
+                                 by reference optional
+                                    arg-fiscal-month,
+                                 by reference optional arg-log-switch.
+
+           move arg-date to ws-orig-date
+           if arg-original-date is not omitted
+             move arg-date to arg-original-date
+           end-if
+
+           if arg-status is not omitted
+             move '00' to arg-status
+           end-if
 
-       procedure division using arg-date.
+           if arg-pivot-year is not omitted
+             and arg-pivot-year not = zeros
+               move arg-pivot-year to ws-pivot-boundary
+           end-if
 
-           if arg-date >= 600101
+           move arg-date to ws-date-6
+           perform validate-date
+
+           if arg-status is not omitted and arg-status = '02'
+             if arg-log-switch is not omitted and arg-log-switch = 'Y'
+               perform write-audit-log
+             end-if
+             go to y2kxpnd-exit
+           end-if
+
+           if arg-fiscal-month is not omitted
+             and arg-fiscal-month not = zeros
+               move ws-yy to ws-cmp-yy
+               if ws-mm < arg-fiscal-month
+                 if ws-cmp-yy = 0
+                   move 99 to ws-cmp-yy
+                 else
+                   subtract 1 from ws-cmp-yy
+                 end-if
+               end-if
+               compute ws-cmp-date =
+                   ws-cmp-yy * 10000 + ws-mm * 100 + ws-dd
+           else
+             move ws-date-6 to ws-cmp-date
+           end-if
+
+           if ws-cmp-date >= ws-pivot-boundary
              compute arg-date = arg-date + 19000000
-           else 
+           else
              compute arg-date = arg-date + 20000000
+           end-if
+
+           if arg-log-switch is not omitted and arg-log-switch = 'Y'
+             perform write-audit-log
+           end-if.
+
+       y2kxpnd-exit.
+           exit program.
+
+      *
+      * Reject an obviously bad month or day rather than window it
+      * into a nonsense eight-digit date.
+      *
+       validate-date.
+           if arg-status is omitted
+             continue
+           else
+             if ws-mm < 1 or ws-mm > 12
+               move '02' to arg-status
+             else
+               if ws-dd < 1 or ws-dd > 31
+                 move '02' to arg-status
+               end-if
+             end-if
            end-if.
+
+       write-audit-log.
+           open extend y2k-log-file
+           if ws-log-status not = "00"
+             open output y2k-log-file
+           end-if
+           move ws-orig-date      to log-input
+           move ws-pivot-boundary to log-pivot
+           move arg-date          to log-output
+           if arg-status is omitted
+             move '00' to log-status
+           else
+             move arg-status to log-status
+           end-if
+           write y2k-log-record
+           close y2k-log-file.
