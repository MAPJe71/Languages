@@ -0,0 +1,416 @@
+      *
+      * Structural validation pass for PROCEDURE DIVISION source -
+      * a lightweight lexical scan (not a full parser) that reports
+      * SECTIONs missing their EXIT SECTION, duplicate SECTION names,
+      * paragraphs that fall outside any SECTION in an otherwise
+      * sectioned program, and a program with no EXIT PROGRAM/GOBACK/
+      * STOP RUN anywhere in it. Meant to run ahead of LINE-NO-PROG or
+      * RENUMBER-PROG so a structural problem surfaces before those
+      * tools reformat the member, not at compile time.
+      *
+      * Recognizes both fixed-format (column 7 comment indicator) and
+      * free-format ("*>" comment) source, and skips a pre-existing
+      * six-digit sequence number in columns 1-6 the same way
+      * LINE-NO-PROG and RENUMBER-PROG do.
+      *
+       identification division.
+       program-id. SECT-CHECK.
+
+       environment division.
+       input-output section.
+       file-control.
+           select src-file
+           assign to dynamic ws-src-filename
+           organization is line sequential
+           file status is ws-src-status.
+
+       data division.
+       file section.
+       fd  src-file.
+       01  src-record             pic x(150).
+
+       working-storage section.
+       01 ws-src-filename          pic x(80) value 'INPUT.TXT'.
+       01 ws-src-status            pic x(2) value spaces.
+       01 ws-cmd-arg               pic x(80) value spaces.
+       01 eof-flag                 pic x value 'N'.
+           88 end-of-file          value 'Y'.
+
+       01 ws-line-num              pic 9(6) value zeros.
+       01 ws-seq-check             pic x(6).
+       01 ws-work-line             pic x(150).
+       01 ws-strip-buf             pic x(150).
+
+       01 ws-word-table.
+           03 ws-word occurs 12 times pic x(30).
+       01 ws-word-count            pic 9(2) value zeros.
+       01 ws-unstr-ptr             pic 9(4) value 1.
+
+       01 ws-tok-idx               pic 9(2) value zeros.
+       01 ws-clean-idx             pic 9(2) value zeros.
+       01 ws-trimmed               pic x(30).
+       01 ws-trimmed-len           pic 9(2) value zeros.
+       01 ws-clean-word            pic x(30) value spaces.
+       01 ws-has-period            pic x value 'N'.
+       01 ws-curr-clean            pic x(30) value spaces.
+       01 ws-prev-clean            pic x(30) value spaces.
+
+       01 ws-in-procedure-division pic x value 'N'.
+           88 in-procedure-division value 'Y'.
+       01 ws-in-section            pic x value 'N'.
+           88 in-section           value 'Y'.
+       01 ws-section-has-exit      pic x value 'N'.
+           88 section-has-exit     value 'Y'.
+       01 ws-program-has-exit      pic x value 'N'.
+           88 program-has-exit     value 'Y'.
+       01 ws-current-section       pic x(30) value spaces.
+       01 ws-pending-name          pic x(30) value spaces.
+       01 ws-just-opened-section   pic x value 'N'.
+           88 just-opened-section  value 'Y'.
+       01 ws-was-just-opened       pic x value 'N'.
+           88 was-just-opened      value 'Y'.
+
+       01 ws-section-count         pic 9(4) value zeros.
+       01 ws-section-names.
+           03 ws-section-name occurs 100 times pic x(30).
+       01 ws-sect-sub              pic 9(4) value zeros.
+       01 ws-dup-found             pic x value 'N'.
+           88 dup-found            value 'Y'.
+
+       01 ws-orphan-names.
+           03 ws-orphan-name occurs 50 times pic x(30).
+           03 ws-orphan-line  occurs 50 times pic 9(6).
+       01 ws-orphan-pending-count  pic 9(4) value zeros.
+
+       01 ws-missing-exit-count    pic 9(4) value zeros.
+       01 ws-duplicate-count       pic 9(4) value zeros.
+       01 ws-orphan-count          pic 9(4) value zeros.
+
+       procedure division.
+       main-para.
+           display 1 upon argument-number
+           accept ws-cmd-arg from argument-value
+               on exception move spaces to ws-cmd-arg
+           end-accept
+           if ws-cmd-arg not = spaces
+               move ws-cmd-arg to ws-src-filename
+           end-if
+
+           open input src-file
+           if ws-src-status not = "00"
+               display 'SECT-CHECK: CANNOT OPEN '
+                       function trim(ws-src-filename)
+               move 16 to return-code
+           else
+               perform until end-of-file
+                   read src-file
+                       at end move 'Y' to eof-flag
+                       not at end
+                           add 1 to ws-line-num
+                           perform scan-one-line
+                   end-read
+               end-perform
+               close src-file
+               perform finish-open-section
+               perform report-summary
+               move zero to return-code
+               if ws-missing-exit-count > zero
+               or ws-duplicate-count > zero
+               or ws-orphan-count > zero
+               or not program-has-exit
+                   move 8 to return-code
+               end-if
+           end-if
+           stop run.
+
+      *
+      * Normalizes one source line (strip old sequence number, strip
+      * comment text) then hands it to the tokenizer and the
+      * structural analysis when it still has content.
+      *
+       scan-one-line.
+           move src-record to ws-work-line
+           perform strip-sequence-number
+           perform strip-comment
+           if ws-work-line not = spaces
+               perform tokenize-line
+               perform analyze-line
+           end-if.
+
+      *
+      * A genuine old sequence number is six numeric columns, same
+      * rule LINE-NO-PROG and RENUMBER-PROG use to detect one - column
+      * 7 is not required to be blank, since a line can run code text
+      * right up against the sequence number.
+      *
+       strip-sequence-number.
+           move ws-work-line(1:6) to ws-seq-check
+           if ws-seq-check is numeric
+               move spaces to ws-work-line(1:6)
+           end-if.
+
+       strip-comment.
+           if ws-work-line(1:1) = '*' or ws-work-line(7:1) = '*'
+               or ws-work-line(1:1) = '/' or ws-work-line(7:1) = '/'
+               move spaces to ws-work-line
+           else
+               move spaces to ws-strip-buf
+               unstring ws-work-line delimited by '*>'
+                   into ws-strip-buf
+               move ws-strip-buf to ws-work-line
+           end-if.
+
+       tokenize-line.
+           move function trim(ws-work-line) to ws-work-line
+           move 1 to ws-unstr-ptr
+           move 0 to ws-word-count
+           perform varying ws-sect-sub from 1 by 1
+                   until ws-sect-sub > 12
+               move spaces to ws-word(ws-sect-sub)
+           end-perform
+           perform until ws-unstr-ptr > 150
+                   or ws-word-count >= 12
+               add 1 to ws-word-count
+               unstring ws-work-line delimited by all spaces
+                   into ws-word(ws-word-count)
+                   with pointer ws-unstr-ptr
+               end-unstring
+               if ws-word(ws-word-count) = spaces
+                   subtract 1 from ws-word-count
+                   exit perform
+               end-if
+           end-perform.
+
+      *
+      * Cleans the word at subscript WS-CLEAN-IDX (strips one
+      * trailing period, upper-cases it) into WS-CLEAN-WORD /
+      * WS-HAS-PERIOD.
+      *
+       clean-word-at-idx.
+           move function trim(ws-word(ws-clean-idx)) to ws-trimmed
+           move function length(function trim(ws-word(ws-clean-idx)))
+               to ws-trimmed-len
+           if ws-trimmed-len > 0
+                   and ws-trimmed(ws-trimmed-len:1) = '.'
+               move 'Y' to ws-has-period
+               if ws-trimmed-len = 1
+                   move spaces to ws-clean-word
+               else
+                   move ws-trimmed(1:ws-trimmed-len - 1)
+                       to ws-clean-word
+               end-if
+           else
+               move 'N' to ws-has-period
+               move ws-trimmed to ws-clean-word
+           end-if
+           move function upper-case(ws-clean-word) to ws-clean-word.
+
+      *
+      * Word-by-word structural scan of one already-tokenized line.
+      * Only tokens from PROCEDURE DIVISION onward are analyzed -
+      * SECTION headers in the DATA DIVISION (WORKING-STORAGE
+      * SECTION and the like) do not count as procedure sections.
+      *
+       analyze-line.
+           move 1 to ws-tok-idx
+           perform until ws-tok-idx > ws-word-count
+               move ws-tok-idx to ws-clean-idx
+               perform clean-word-at-idx
+               move ws-clean-word to ws-curr-clean
+               if not in-procedure-division
+                   if ws-curr-clean = 'DIVISION' and ws-tok-idx > 1
+                       compute ws-clean-idx = ws-tok-idx - 1
+                       perform clean-word-at-idx
+                       move ws-clean-word to ws-prev-clean
+                       if ws-prev-clean = 'PROCEDURE'
+                           move 'Y' to ws-in-procedure-division
+                       end-if
+                   end-if
+                   add 1 to ws-tok-idx
+               else
+                   perform analyze-token
+               end-if
+           end-perform.
+
+       analyze-token.
+           move ws-just-opened-section to ws-was-just-opened
+           move 'N' to ws-just-opened-section
+           evaluate true
+               when ws-curr-clean = 'SECTION'
+                   perform handle-section-keyword
+                   move 'Y' to ws-just-opened-section
+                   add 1 to ws-tok-idx
+               when ws-curr-clean = 'EXIT'
+                   perform handle-exit-keyword
+               when ws-curr-clean = 'STOP'
+                   perform handle-stop-keyword
+               when ws-curr-clean = 'GOBACK'
+                   move 'Y' to ws-program-has-exit
+                   move 'Y' to ws-section-has-exit
+                   add 1 to ws-tok-idx
+               when other
+                   perform handle-plain-word
+                   add 1 to ws-tok-idx
+           end-evaluate.
+
+      *
+      * The word immediately before this SECTION token on the same
+      * line is the section name; if SECTION is the first word on
+      * the line, the name was captured on an earlier line and is
+      * sitting in WS-PENDING-NAME.
+      *
+       handle-section-keyword.
+           if ws-tok-idx > 1
+               compute ws-clean-idx = ws-tok-idx - 1
+               perform clean-word-at-idx
+               move ws-clean-word to ws-pending-name
+           end-if
+           perform open-new-section.
+
+       open-new-section.
+           perform finish-open-section
+           move 'N' to ws-dup-found
+           perform varying ws-sect-sub from 1 by 1
+                   until ws-sect-sub > ws-section-count
+               if ws-section-name(ws-sect-sub) = ws-pending-name
+                   move 'Y' to ws-dup-found
+               end-if
+           end-perform
+           if dup-found
+               add 1 to ws-duplicate-count
+               display 'SECT-CHECK: DUPLICATE SECTION NAME '
+                       function trim(ws-pending-name)
+                       ' AT LINE ' ws-line-num
+           end-if
+           if ws-section-count < 100
+               add 1 to ws-section-count
+               move ws-pending-name to ws-section-name(ws-section-count)
+           end-if
+           move ws-pending-name to ws-current-section
+           move spaces to ws-pending-name
+           move 'N' to ws-section-has-exit
+           move 'Y' to ws-in-section.
+
+      *
+      * A SECTION that never saw EXIT SECTION before the next one
+      * opened (or before end of file) is reported here.
+      *
+       finish-open-section.
+           if in-section and not section-has-exit
+               add 1 to ws-missing-exit-count
+               display 'SECT-CHECK: SECTION '
+                       function trim(ws-current-section)
+                       ' HAS NO EXIT SECTION'
+           end-if.
+
+       handle-exit-keyword.
+           move spaces to ws-prev-clean
+           if ws-tok-idx < ws-word-count
+               compute ws-clean-idx = ws-tok-idx + 1
+               perform clean-word-at-idx
+               move ws-clean-word to ws-prev-clean
+           end-if
+           evaluate true
+               when ws-prev-clean = 'SECTION'
+                   move 'Y' to ws-section-has-exit
+                   add 2 to ws-tok-idx
+               when ws-prev-clean = 'PROGRAM'
+                   move 'Y' to ws-program-has-exit
+                   move 'Y' to ws-section-has-exit
+                   add 2 to ws-tok-idx
+               when other
+                   perform handle-plain-word
+                   add 1 to ws-tok-idx
+           end-evaluate.
+
+       handle-stop-keyword.
+           move spaces to ws-prev-clean
+           if ws-tok-idx < ws-word-count
+               compute ws-clean-idx = ws-tok-idx + 1
+               perform clean-word-at-idx
+               move ws-clean-word to ws-prev-clean
+           end-if
+           if ws-prev-clean = 'RUN'
+               move 'Y' to ws-program-has-exit
+               move 'Y' to ws-section-has-exit
+               add 2 to ws-tok-idx
+           else
+               perform handle-plain-word
+               add 1 to ws-tok-idx
+           end-if.
+
+      *
+      * A bare word with no attached period is a candidate name,
+      * held until either a SECTION keyword or a following lone
+      * period resolves what it names. A word with its own period
+      * is a paragraph name outright. Either way, this only counts
+      * as a name-forming position when the word is the first word
+      * on its line or immediately follows a SECTION keyword just
+      * consumed - anywhere else it is ordinary statement text (a
+      * quoted literal, an operand, whatever), even when it happens
+      * to end in a period the way the last word of a sentence does.
+      *
+       handle-plain-word.
+           if ws-clean-word = spaces
+               if ws-pending-name not = spaces
+                   perform handle-paragraph-name
+               end-if
+           else
+               if ws-tok-idx = 1 or was-just-opened
+                   if ws-has-period = 'Y'
+                       move ws-clean-word to ws-pending-name
+                       perform handle-paragraph-name
+                   else
+                       move ws-clean-word to ws-pending-name
+                   end-if
+               else
+                   move spaces to ws-pending-name
+               end-if
+           end-if.
+
+      *
+      * Records a paragraph name. One that shows up before the
+      * first SECTION is only truly "orphaned" if this program
+      * turns out to use SECTIONs somewhere else - so hold it until
+      * we know, the same way COBOL itself only makes sense of the
+      * PROCEDURE DIVISION shape once the whole thing is read.
+      *
+       handle-paragraph-name.
+           if not in-section
+               if ws-orphan-pending-count < 50
+                   add 1 to ws-orphan-pending-count
+                   move ws-pending-name
+                       to ws-orphan-name(ws-orphan-pending-count)
+                   move ws-line-num
+                       to ws-orphan-line(ws-orphan-pending-count)
+               end-if
+           end-if
+           move spaces to ws-pending-name.
+
+       report-summary.
+           if ws-section-count > 0
+               perform report-pending-orphans
+           end-if
+           if not program-has-exit
+               display 'SECT-CHECK: NO EXIT PROGRAM/GOBACK/STOP RUN '
+                       'FOUND'
+           end-if
+           display 'SECT-CHECK SUMMARY: '
+                   function trim(ws-src-filename)
+           display '  SECTIONS FOUND....: ' ws-section-count
+           display '  MISSING EXITS.....: ' ws-missing-exit-count
+           display '  DUPLICATE NAMES...: ' ws-duplicate-count
+           display '  ORPHAN PARAGRAPHS.: ' ws-orphan-count.
+
+      *
+      * Only called once we know the file actually uses SECTIONs -
+      * everything buffered as a pending orphan really is one.
+      *
+       report-pending-orphans.
+           perform varying ws-sect-sub from 1 by 1
+                   until ws-sect-sub > ws-orphan-pending-count
+               add 1 to ws-orphan-count
+               display 'SECT-CHECK: ORPHAN PARAGRAPH '
+                       function trim(ws-orphan-name(ws-sect-sub))
+                       ' AT LINE ' ws-orphan-line(ws-sect-sub)
+           end-perform.
