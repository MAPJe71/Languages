@@ -0,0 +1,93 @@
+      *
+      * Mass-conversion driver for Y2KXPND - reads a file of bare
+      * six-digit dates, windows each one through Y2KXPND, and
+      * writes the input/output/status to a report file, so a
+      * one-off legacy conversion doesn't need its own bespoke
+      * read/CALL/write loop written every time.
+      *
+       identification division.
+       program-id. Y2KBATCH.
+
+       environment division.
+       input-output section.
+       file-control.
+           select date-in
+           assign to "Y2KIN.TXT"
+           organization is line sequential.
+
+           select date-out
+           assign to "Y2KOUT.TXT"
+           organization is line sequential.
+
+           COPY RUNLOGSL.
+
+       data division.
+       file section.
+       fd  date-in.
+       01  date-in-record         pic 9(6).
+
+       fd  date-out.
+       01  date-out-record.
+           03  out-input          pic 9(6).
+           03  filler             pic x value space.
+           03  out-windowed       pic 9(8).
+           03  filler             pic x value space.
+           03  out-status         pic x(2).
+
+       COPY RUNLOGFD.
+
+       working-storage section.
+       01 ws-date-6                pic 9(6).
+       01 ws-arg-date              pic 9(8).
+       01 ws-status                pic x(2) value spaces.
+       01 ws-count                 pic 9(6) value zeros.
+       01 ws-bad-count             pic 9(6) value zeros.
+       01 eof-flag                 pic x value 'N'.
+           88 end-of-file          value 'Y'.
+
+       COPY RUNLOGWS.
+
+       procedure division.
+       main-para.
+           move "Y2KBATCH" to rl-program-id
+           accept rl-start-date from date yyyymmdd
+           accept rl-start-time from time
+
+           open input date-in
+                output date-out
+
+           perform until end-of-file
+               read date-in
+                   at end move 'Y' to eof-flag
+                   not at end
+                       add 1 to ws-count
+                       move date-in-record to ws-date-6
+                       move zeros to ws-arg-date
+                       move ws-date-6 to ws-arg-date
+                       move spaces to ws-status
+                       call 'Y2KXPND' using ws-arg-date, omitted,
+                               omitted, ws-status, omitted, omitted
+                       if ws-status = '02'
+                           add 1 to ws-bad-count
+                       end-if
+                       move date-in-record to out-input
+                       move ws-arg-date to out-windowed
+                       move ws-status to out-status
+                       write date-out-record
+               end-read
+           end-perform
+
+           close date-in date-out
+           display 'Y2KBATCH: DATES PROCESSED: ' ws-count
+           display 'Y2KBATCH: INVALID DATES..: ' ws-bad-count
+           accept rl-end-date from date yyyymmdd
+           accept rl-end-time from time
+           if ws-bad-count > 0
+               move 16 to rl-return-code
+           else
+               move zeros to rl-return-code
+           end-if
+           perform write-run-log-entry
+           stop run.
+
+       COPY RUNLOGPA.
