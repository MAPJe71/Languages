@@ -0,0 +1,315 @@
+      *
+      * Shop-wide inventory pass over a manifest of source members -
+      * reports each member's PROGRAM-ID, whether it looks like fixed
+      * or free-format source, and whether it uses any vendor
+      * extension (EXEC SQL / EXEC CICS / SCREEN SECTION) that plain
+      * GnuCOBOL cannot compile. Meant as a first-look survey before
+      * running LINE-NO-PROG, RENUMBER-PROG, or SECT-CHECK across a
+      * batch of members pulled from an unfamiliar source library.
+      *
+      * Reuses the manifest-list batch idiom from LINE-NO-PROG and the
+      * embedded-sequence-number stripping idiom from LINE-NO-PROG,
+      * RENUMBER-PROG, and SECT-CHECK.
+      *
+       identification division.
+       program-id. PGM-CATALOG.
+
+       environment division.
+       input-output section.
+       file-control.
+           select manifest-file
+           assign to dynamic ws-manifest-name
+           organization is line sequential
+           file status is ws-manifest-status.
+           select src-file
+           assign to dynamic ws-src-filename
+           organization is line sequential
+           file status is ws-src-status.
+           select report-file
+           assign to dynamic ws-report-name
+           organization is line sequential
+           file status is ws-report-status.
+
+       data division.
+       file section.
+       fd  manifest-file.
+       01  manifest-line            pic x(80).
+       fd  src-file.
+       01  src-record               pic x(150).
+       fd  report-file.
+       01  report-line              pic x(132).
+
+       working-storage section.
+       01 ws-manifest-name          pic x(80) value 'CATALOG.LST'.
+       01 ws-report-name            pic x(80) value 'PGMCAT.TXT'.
+       01 ws-src-filename           pic x(80) value spaces.
+       01 ws-src-status             pic x(2) value spaces.
+       01 ws-manifest-status        pic x(2) value spaces.
+       01 ws-report-status          pic x(2) value spaces.
+       01 ws-cmd-arg                pic x(80) value spaces.
+
+       01 ws-manifest-eof           pic x value 'N'.
+           88 manifest-eof          value 'Y'.
+       01 ws-src-eof                pic x value 'N'.
+           88 src-eof               value 'Y'.
+
+       01 ws-work-line              pic x(150).
+       01 ws-trim-line              pic x(150).
+       01 ws-upper-line             pic x(150).
+       01 ws-extract-line           pic x(150).
+       01 ws-unstr-ptr              pic 9(4) value 1.
+       01 ws-word-b                 pic x(30) value spaces.
+       01 ws-pid-before             pic x(150) value spaces.
+       01 ws-pid-after              pic x(150) value spaces.
+       01 ws-word-len               pic 9(2) value zeros.
+       01 ws-scan-count             pic 9(3) value zeros.
+
+       01 ws-line-is-comment        pic x value 'N'.
+           88 comment-line          value 'Y'.
+       01 ws-found-pgmid            pic x value 'N'.
+           88 found-pgmid           value 'Y'.
+       01 ws-pgm-id                 pic x(30) value spaces.
+       01 ws-is-free-format         pic x value 'N'.
+           88 is-free-format        value 'Y'.
+       01 ws-has-vendor-ext         pic x value 'N'.
+           88 has-vendor-ext        value 'Y'.
+       01 ws-vendor-tag             pic x(8) value spaces.
+
+       01 ws-report-rec.
+           03 rpt-filename          pic x(24).
+           03 filler                pic x value space.
+           03 rpt-pgmid             pic x(30).
+           03 filler                pic x value space.
+           03 rpt-format            pic x(5).
+           03 filler                pic x value space.
+           03 rpt-ext               pic x(8).
+
+       01 ws-member-count           pic 9(6) value zeros.
+       01 ws-free-count             pic 9(6) value zeros.
+       01 ws-fixed-count            pic 9(6) value zeros.
+       01 ws-vendor-count           pic 9(6) value zeros.
+       01 ws-unopenable-count       pic 9(6) value zeros.
+
+       procedure division.
+       main-para.
+           display 1 upon argument-number
+           accept ws-cmd-arg from argument-value
+               on exception move spaces to ws-cmd-arg
+           end-accept
+           if ws-cmd-arg not = spaces
+               move ws-cmd-arg to ws-manifest-name
+           end-if
+           display 2 upon argument-number
+           accept ws-cmd-arg from argument-value
+               on exception move spaces to ws-cmd-arg
+           end-accept
+           if ws-cmd-arg not = spaces
+               move ws-cmd-arg to ws-report-name
+           end-if
+
+           open input manifest-file
+           if ws-manifest-status not = '00'
+               display 'PGM-CATALOG: CANNOT OPEN MANIFEST '
+                       function trim(ws-manifest-name)
+           else
+               open output report-file
+               if ws-report-status not = '00'
+                   display 'PGM-CATALOG: CANNOT OPEN REPORT '
+                           function trim(ws-report-name)
+                   close manifest-file
+               else
+                   perform until manifest-eof
+                       read manifest-file
+                           at end move 'Y' to ws-manifest-eof
+                           not at end
+                               move function trim(manifest-line)
+                                   to ws-src-filename
+                               if ws-src-filename not = spaces
+                                   perform catalog-one-member
+                               end-if
+                       end-read
+                   end-perform
+                   close manifest-file report-file
+                   perform report-totals
+               end-if
+           end-if
+           stop run.
+
+      *
+      * Scans one member end to end, then writes one catalog line for
+      * it - PROGRAM-ID (blank if never found), format, and any
+      * vendor extension spotted.
+      *
+       catalog-one-member.
+           move 'N' to ws-found-pgmid
+           move 'N' to ws-is-free-format
+           move 'N' to ws-has-vendor-ext
+           move 'N' to ws-src-eof
+           move spaces to ws-pgm-id
+           move spaces to ws-vendor-tag
+
+           open input src-file
+           if ws-src-status not = '00'
+               add 1 to ws-unopenable-count
+               display 'PGM-CATALOG: CANNOT OPEN MEMBER '
+                       function trim(ws-src-filename)
+           else
+               perform until src-eof
+                   read src-file
+                       at end move 'Y' to ws-src-eof
+                       not at end perform scan-src-line
+                   end-read
+               end-perform
+               close src-file
+               add 1 to ws-member-count
+               if is-free-format
+                   add 1 to ws-free-count
+               else
+                   add 1 to ws-fixed-count
+               end-if
+               if has-vendor-ext
+                   add 1 to ws-vendor-count
+               end-if
+               perform build-and-write-catalog-line
+           end-if.
+
+       scan-src-line.
+           move src-record to ws-work-line
+           move function trim(ws-work-line) to ws-trim-line
+           move function upper-case(ws-trim-line) to ws-upper-line
+
+           move 0 to ws-scan-count
+           inspect ws-upper-line tallying ws-scan-count for all '*>'
+           if ws-scan-count > 0
+               move 'Y' to ws-is-free-format
+           end-if
+
+           perform detect-comment-line
+           if not comment-line
+               if not found-pgmid
+                   perform detect-program-id
+               end-if
+               perform detect-vendor-extension
+           end-if.
+
+      *
+      * A comment line's own descriptive text can accidentally
+      * contain words like PROGRAM-ID or EXEC SQL (this program's
+      * header comment does), so keyword detection has to skip
+      * comment lines the same way LINE-NO-PROG treats them - column
+      * 7 or column 1 holding '*'/'/' for fixed-format, or the line
+      * starting with '*>' for free-format.
+      *
+       detect-comment-line.
+           if ws-work-line(1:1) = '*' or ws-work-line(1:1) = '/'
+                   or ws-work-line(7:1) = '*' or ws-work-line(7:1) = '/'
+                   or ws-trim-line(1:2) = '*>'
+               move 'Y' to ws-line-is-comment
+           else
+               move 'N' to ws-line-is-comment
+           end-if.
+
+      *
+      * PROGRAM-ID lines read "PROGRAM-ID. <name>." (any case, any
+      * spacing), but they do not all start in column 1 - some
+      * members carry a leading sequence number that is not a clean
+      * six-digit field (RENUMBER-PROG's own source is one), so this
+      * hunts for the keyword anywhere on the line instead of
+      * anchoring to a fixed column, then takes the next word past it
+      * as the name.
+      *
+       detect-program-id.
+      *    Scan the already-folded ws-upper-line for the keyword so
+      *    any casing (PROGRAM-ID, Program-Id, program-id, ...) is
+      *    found, then read the name itself back out of ws-trim-line
+      *    at the same position so the name keeps its original case.
+           move spaces to ws-pid-before
+           move spaces to ws-pid-after
+           move 1 to ws-unstr-ptr
+           unstring ws-upper-line delimited by 'PROGRAM-ID'
+               into ws-pid-before
+               with pointer ws-unstr-ptr
+           end-unstring
+           if ws-unstr-ptr > 1
+                   and ws-unstr-ptr <= length of ws-trim-line
+               move ws-trim-line(ws-unstr-ptr:) to ws-pid-after
+           end-if
+           if ws-pid-after not = spaces
+               move function trim(ws-pid-after) to ws-extract-line
+               if ws-extract-line(1:1) = '.'
+                   move ws-extract-line(2:149) to ws-extract-line
+               end-if
+               move function trim(ws-extract-line) to ws-extract-line
+               move 1 to ws-unstr-ptr
+               move spaces to ws-word-b
+               unstring ws-extract-line delimited by all spaces
+                   into ws-word-b
+                   with pointer ws-unstr-ptr
+               end-unstring
+               if ws-word-b not = spaces
+                   move function length(function trim(ws-word-b))
+                       to ws-word-len
+                   if ws-word-b(ws-word-len:1) = '.'
+                       if ws-word-len = 1
+                           move spaces to ws-pgm-id
+                       else
+                           move ws-word-b(1:ws-word-len - 1)
+                               to ws-pgm-id
+                       end-if
+                   else
+                       move ws-word-b to ws-pgm-id
+                   end-if
+                   move 'Y' to ws-found-pgmid
+               end-if
+           end-if.
+
+      *
+      * Flags the handful of vendor extensions that plain GnuCOBOL
+      * cannot parse, so a batch run over an unfamiliar library warns
+      * about them before LINE-NO-PROG/RENUMBER-PROG/SECT-CHECK choke
+      * on one downstream.
+      *
+       detect-vendor-extension.
+           move 0 to ws-scan-count
+           inspect ws-upper-line tallying ws-scan-count
+               for all 'EXEC SQL'
+           if ws-scan-count > 0
+               move 'Y' to ws-has-vendor-ext
+               move 'SQL' to ws-vendor-tag
+           end-if
+           move 0 to ws-scan-count
+           inspect ws-upper-line tallying ws-scan-count
+               for all 'EXEC CICS'
+           if ws-scan-count > 0
+               move 'Y' to ws-has-vendor-ext
+               move 'CICS' to ws-vendor-tag
+           end-if
+           move 0 to ws-scan-count
+           inspect ws-upper-line tallying ws-scan-count
+               for all 'SCREEN SECTION'
+           if ws-scan-count > 0
+               move 'Y' to ws-has-vendor-ext
+               move 'SCREEN' to ws-vendor-tag
+           end-if.
+
+       build-and-write-catalog-line.
+           move spaces to ws-report-rec
+           move ws-src-filename to rpt-filename
+           move ws-pgm-id to rpt-pgmid
+           if is-free-format
+               move 'FREE' to rpt-format
+           else
+               move 'FIXED' to rpt-format
+           end-if
+           move ws-vendor-tag to rpt-ext
+           move ws-report-rec to report-line
+           write report-line.
+
+       report-totals.
+           display 'PGM-CATALOG SUMMARY: '
+                   function trim(ws-manifest-name)
+           display '  MEMBERS CATALOGED: ' ws-member-count
+           display '  FIXED FORMAT.....: ' ws-fixed-count
+           display '  FREE FORMAT......: ' ws-free-count
+           display '  VENDOR EXTENSIONS: ' ws-vendor-count
+           display '  UNOPENABLE.......: ' ws-unopenable-count.
