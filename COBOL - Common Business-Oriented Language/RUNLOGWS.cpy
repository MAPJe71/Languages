@@ -0,0 +1,2 @@
+       01  WS-RUN-LOG-NAME      PIC X(30) VALUE "RUNLOG.TXT".
+       01  WS-RUN-LOG-STATUS    PIC X(2) VALUE SPACES.
